@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU001.
+       AUTHOR. LEANDRO.
+      **************************************
+      * MENU CENTRAL - CHAMA CADA UM DOS   *
+      * CADASTROS PELO PROGRAM-ID, SEM QUE *
+      * O OPERADOR PRECISE DECORAR NENHUM. *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(01) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
+       SCREEN SECTION.
+       01  TELA-MENU.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                    MENU DE CADASTROS".
+           05  LINE 05  COLUMN 10
+               VALUE  "1 - CADCEP      (ENDERECOS POR CEP)".
+           05  LINE 06  COLUMN 10
+               VALUE  "2 - CADEPTO     (DEPARTAMENTOS)".
+           05  LINE 07  COLUMN 10
+               VALUE  "3 - CADCARGO    (CARGOS E SALARIOS)".
+           05  LINE 08  COLUMN 10
+               VALUE  "4 - CADNOTA     (NOTAS DOS ALUNOS)".
+           05  LINE 09  COLUMN 10
+               VALUE  "5 - AMIGOS      (CADASTRO COMPLETO)".
+           05  LINE 10  COLUMN 10
+               VALUE  "6 - AMIGOS      (ENTRADA ALTERNATIVA)".
+           05  LINE 12  COLUMN 10
+               VALUE  "0 - SAIR".
+           05  LINE 15  COLUMN 10
+               VALUE  "OPCAO: ".
+           05  TOPCAO
+               LINE 15  COLUMN 18  PIC 9(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MENU-001.
+                DISPLAY TELA-MENU
+                ACCEPT TOPCAO
+                IF W-OPCAO = 1
+                   CALL "P201612"
+                   CANCEL "P201612"
+                   GO TO MENU-001.
+                IF W-OPCAO = 2
+                   CALL "FP201611"
+                   CANCEL "FP201611"
+                   GO TO MENU-001.
+                IF W-OPCAO = 3
+                   CALL "FP201612"
+                   CANCEL "FP201612"
+                   GO TO MENU-001.
+                IF W-OPCAO = 4
+                   CALL "P201613"
+                   CANCEL "P201613"
+                   GO TO MENU-001.
+                IF W-OPCAO = 5
+                   CALL "FPP001"
+                   CANCEL "FPP001"
+                   GO TO MENU-001.
+                IF W-OPCAO = 6
+                   CALL "FPP002"
+                   CANCEL "FPP002"
+                   GO TO MENU-001.
+                IF W-OPCAO = 0
+                   GO TO ROT-FIM.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO MENU-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE SPACE TO W-TECLA.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
