@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CADCENTROCUSTO.DAT - COMPARTILHADO POR
+      * FP201617 (MANUTENCAO DO CADASTRO) E PELO P201617 (ROTINAS),
+      * QUE FAZ A CONSULTA DE CENTRO DE CUSTO PARA QUEM SO PRECISA
+      * LER A DENOMINACAO A PARTIR DO CODIGO.
+      *-----------------------------------------------------------------
+       01 REGCC.
+                03 CODIGO        PIC 9(01).
+                03 DENOMINACAO   PIC X(30).
+                03 FILLER        PIC X(19).
