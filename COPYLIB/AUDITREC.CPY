@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE AUDITORIA.DAT - UMA LINHA POR GRAVACAO,
+      * ALTERACAO OU EXCLUSAO EFETUADA EM QUALQUER DOS CADASTROS.
+      * COMPARTILHADO PELO P201622 (ROTINAS), QUE E O UNICO PROGRAMA
+      * QUE ESCREVE NO ARQUIVO, E POR QUEM PRECISAR LER O HISTORICO.
+      *-----------------------------------------------------------------
+       01 REGAUDITORIA.
+                03 AUD-DATA.
+                   05 AUD-ANO        PIC 9(04).
+                   05 AUD-MES        PIC 9(02).
+                   05 AUD-DIA        PIC 9(02).
+                03 AUD-HORA.
+                   05 AUD-HH         PIC 9(02).
+                   05 AUD-MM         PIC 9(02).
+                   05 AUD-SS         PIC 9(02).
+                03 AUD-OPERADOR      PIC X(08).
+                03 AUD-PROGRAMA      PIC X(08).
+                03 AUD-ACAO          PIC X(10).
+                03 AUD-CHAVE         PIC X(20).
+                03 AUD-ANTES         PIC X(200).
+                03 AUD-DEPOIS        PIC X(200).
