@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE AMIGOS.DAT - COMPARTILHADO POR FPP001
+      * (PROG3.COB) E FPP002 (PROG2402.COB), PARA QUE OS DOIS PROGRAMAS
+      * LEIAM E GRAVEM O MESMO FORMATO DE REGISTRO NO ARQUIVO.
+      *-----------------------------------------------------------------
+       01 REGCLI.
+                03 CHAVE1.
+                   05 APELIDO       PIC X(12).
+                03 NOME             PIC X(30).
+                03 CEP.
+                   05 CEP1          PIC 9(05).
+                   05 CEP2          PIC 9(03).
+                03 ENDERECO.
+                   05 LOGRADOURO    PIC X(30).
+                   05 NUMERO        PIC 9(03).
+                   05 COMPLEMENTO   PIC 9(03).
+                03 BAIRRO           PIC X(20).
+                03 CIDADE           PIC X(20).
+                03 UF               PIC X(02).
+                   COPY UFVALID.
+                03 DDD              PIC 9(02).
+                03 TELEFONE         PIC 9(09).
+                03 EMAIL            PIC X(30).
+                03 TIPO-AMIGO       PIC 9(01).
+                03 SEXO             PIC X(01).
+                03 SIT-REGISTRO     PIC X(01) VALUE "A".
+                   88 SIT-ATIVO        VALUE "A".
+                   88 SIT-EXCLUIDO     VALUE "E".
