@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CADNOTA.DAT - COMPARTILHADO POR P201613
+      * E PELOS PROGRAMAS BATCH QUE LEEM O ARQUIVO DE NOTAS.
+      * CHAVE-NOTA E A CHAVE PRIMARIA DO ARQUIVO (RM + TURMA +
+      * ANOLETIVO), PARA QUE O MESMO RM POSSA SER REAPROVEITADO EM
+      * TURMAS/ANOS LETIVOS DIFERENTES.
+      *-----------------------------------------------------------------
+       01 REGNOTA.
+                03 CHAVE-NOTA.
+                   05 RM             PIC 9(05).
+                   05 TURMA          PIC X(05).
+                   05 ANOLETIVO      PIC 9(04).
+                03 NOME           PIC X(35).
+                03 SEXO           PIC X(01).
+                03 DATANASCIMENTO.
+                   05 DIA     PIC 9(02).
+                   05 MES     PIC 9(02).
+                   05 ANO     PIC 9(04).
+                03 NOTAS.
+                   05 NOTA1     PIC 9(02)V99.
+                   05 NOTA2     PIC 9(02)V99.
+                   05 NOTAREC  PIC 9(02)V99.
+                03 FALTAS.
+                   05 FALTAS1     PIC 9(02).
+                   05 FALTAS2     PIC 9(02).
+                03 SIT-REGISTRO   PIC X(01) VALUE "A".
+                   88 SIT-ATIVO      VALUE "A".
+                   88 SIT-EXCLUIDO   VALUE "E".
+                03 FILLER         PIC X(24).
