@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * CONDICAO DAS 27 UNIDADES DA FEDERACAO VALIDAS, PARA SER COPIADA
+      * LOGO APOS O CAMPO UF EM QUALQUER REGISTRO QUE O TENHA. SUBSTITUI
+      * OS TESTES "IF UF NOT = SP AND RJ AND MG" QUE SO ACEITAVAM TRES
+      * ESTADOS.
+      *-----------------------------------------------------------------
+                   88 UF-VALIDA VALUE "AC" "AL" "AP" "AM" "BA" "CE" "DF"
+                                      "ES" "GO" "MA" "MT" "MS" "MG" "PA"
+                                      "PB" "PR" "PE" "PI" "RJ" "RN" "RS"
+                                      "RO" "RR" "SC" "SP" "SE" "TO".
