@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------------
+      * CALCULO DA SITUACAO FINAL DO ALUNO - MESMA REGRA DA INC-010 DO
+      * P201613. O CHAMADOR DEVE TER CALCULADO MEDIA (E, SE HOUVER NOTA
+      * DE RECUPERACAO, O NOVO MEDIA JA COM A RECUPERACAO EMBUTIDA)
+      * ANTES DE CHAMAR ESTE PARAGRAFO. REQUER EM WORKING-STORAGE:
+      * FALTAS1, FALTAS2, MEDIA, VALIDACAO499, TOTALFALTAS E
+      * SITUACAOFINAL.
+      *-----------------------------------------------------------------
+       CALC-SITUACAO.
+                COMPUTE VALIDACAO499 = (4,99 + 4,99) / 2.
+                COMPUTE TOTALFALTAS = FALTAS1 + FALTAS2.
+                IF MEDIA > VALIDACAO499
+                   IF TOTALFALTAS < 20
+                      MOVE "APROVADO" TO SITUACAOFINAL
+                   ELSE
+                      MOVE "REPOSICAO AULAS" TO SITUACAOFINAL
+                ELSE
+                   IF TOTALFALTAS < 20
+                      MOVE "RECUP. NOTAS" TO SITUACAOFINAL
+                   ELSE
+                      MOVE "REPROVADO" TO SITUACAOFINAL.
+       CALC-SITUACAO-FIM.
+                EXIT.
