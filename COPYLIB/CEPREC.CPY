@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CADCEP.DAT - COMPARTILHADO POR P201612 E
+      * POR QUALQUER PROGRAMA QUE PRECISE CONSULTAR ENDERECOS PELO CEP.
+      *-----------------------------------------------------------------
+       01 REGCEP.
+                03 CEP.
+                   05 CEP1       PIC 9(05).
+                   05 CEP2       PIC 9(03).
+                03 LOGRAD        PIC X(35).
+                03 BAIRRO        PIC X(20).
+                03 CIDADE        PIC X(20).
+                03 UF            PIC X(02).
+                   COPY UFVALID.
+                03 NUMERO        PIC 9(05).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+                03 FILLER        PIC X(44).
