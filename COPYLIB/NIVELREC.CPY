@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CADNIVEL.DAT - NIVEL DE ESCOLARIDADE.
+      * COMPARTILHADO PELO FP201619 (MANUTENCAO DO CADASTRO) E PELO
+      * P201619 (ROTINAS), QUE FAZ A CONSULTA DA DENOMINACAO A PARTIR
+      * DO CODIGO PARA O FP201612 (CADCARGO).
+      *-----------------------------------------------------------------
+       01 REGNIVEL.
+                03 CODIGO        PIC 9(01).
+                03 DENOMINACAO   PIC X(25).
+                03 FILLER        PIC X(24).
