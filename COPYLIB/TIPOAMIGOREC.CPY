@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DE CADTIPOAMIGO.DAT - TIPO DE RELACIONAMENTO
+      * DO AMIGO (FAMILIA, COLEGA DE TRABALHO, COLEGA DE CLASSE, ETC).
+      * COMPARTILHADO POR FP201620 (MANUTENCAO DO CADASTRO) E PELO
+      * P201620 (ROTINAS), QUE FAZ A CONSULTA DA DENOMINACAO A PARTIR
+      * DO CODIGO PARA O FPP001.
+      *-----------------------------------------------------------------
+       01 REGTIPOAM.
+                03 CODIGO        PIC 9(01).
+                03 DENOMINACAO   PIC X(25).
+                03 FILLER        PIC X(24).
