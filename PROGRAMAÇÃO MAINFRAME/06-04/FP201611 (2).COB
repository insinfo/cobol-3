@@ -29,24 +29,46 @@
                 03 CODIGO        PIC 9(03).
                 03 DENOMINACAO   PIC X(15).
                 03 CENTROCUSTO   PIC 9(1).
-      		03 FILLER        PIC X(40).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+      		03 FILLER        PIC X(39).
 0		
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CC-ACHOU   PIC X(01) VALUE "N".
+       77 W-CC-DENOM   PIC X(30) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA PIC X(08) VALUE "FP201611".
+       77 W-AUD-ACAO   PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE  PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES  PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS PIC X(200) VALUE SPACES.
 
 
        SCREEN SECTION
-      
-       
+
+
+       01  TELA-OPERADOR.
+           05  BLANK SCREEN.
+           05  LINE 10  COLUMN 20
+               VALUE  "IDENTIFICACAO DO OPERADOR".
+           05  LINE 12  COLUMN 20
+               VALUE  "OPERADOR: ".
+           05  TOPERADOR
+               LINE 12  COLUMN 31  PIC X(08)
+               USING  W-OPERADOR
+               HIGHLIGHT.
+
        01  TELA1.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01 
@@ -76,6 +98,14 @@
        PROCEDURE DIVISION.
 
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY TELA-OPERADOR
+                ACCEPT TOPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON.
       *
        INC-OP0.
            OPEN I-O CADEPTO
@@ -94,7 +124,8 @@
                NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS  TO CODIGO CENTROCUSTO
-                MOVE SPACES TO DENOMINACAO.
+                MOVE SPACES TO DENOMINACAO
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY TELA1.  
                 
        INC-002.
@@ -117,6 +148,7 @@
                       DISPLAY  TDENOMINACAO
                       DISPLAY  TCENTROCUSTO
 
+                      MOVE REGDEPTO TO W-AUD-ANTES
                       MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -138,28 +170,17 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-002.
        INC-004.
-                ACCEPT TCENTROCUSTO              
-                IF CENTROCUSTO = 1
-                   DISPLAY (10, 21) " - PRESIDENCIA".
-                IF CENTROCUSTO = 2
-                   DISPLAY (10, 21) " - VICE-PRESIDENCIA".
-                IF CENTROCUSTO = 3
-                   DISPLAY (10, 21) " - DIRETORIA ADMINISTRATIVA".
-                IF CENTROCUSTO = 4
-                   DISPLAY (10, 21) " - DIRETORIA COMERCIAL".
-                IF CENTROCUSTO = 5
-                   DISPLAY (10, 21) " - DIRETORIA INDUSTRIAL".
-                IF CENTROCUSTO = 6
-                   DISPLAY (10, 21) " - DIRETORIA DESENVOLVIMENTO".
-                IF CENTROCUSTO = 7
-                   DISPLAY (10, 21) " - FILIAL A".
-                IF CENTROCUSTO = 8
-                   DISPLAY (10, 21) " - FILIAL B".
-                IF CENTROCUSTO = 9
-                   DISPLAY (10, 21) " - FILIAL C".
-                IF CENTROCUSTO = 0
-                   DISPLAY (10, 21) " - REPRESENTANTES".
-                ACCEPT W-ACT FROM ESCAPE KEY              
+                ACCEPT TCENTROCUSTO
+                CALL "P201617" USING CENTROCUSTO W-CC-DENOM W-CC-ACHOU
+                IF W-CC-ACHOU = "S"
+                   DISPLAY (10, 21) " - " W-CC-DENOM
+                ELSE
+                   MOVE "*** CENTRO DE CUSTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CENTROCUSTO
+                   DISPLAY TCENTROCUSTO
+                   GO TO INC-004.
+                ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
 
                            
@@ -187,6 +208,13 @@
        INC-WR1.
                 WRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO   TO W-AUD-CHAVE
+                      MOVE SPACES   TO W-AUD-ANTES
+                      MOVE REGDEPTO TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -231,8 +259,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADEPTO RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGDEPTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO     TO W-AUD-CHAVE
+                   MOVE REGDEPTO   TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -256,6 +291,12 @@
        ALT-RW1.
                 REWRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO       TO W-AUD-CHAVE
+                   MOVE REGDEPTO     TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -281,15 +322,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
