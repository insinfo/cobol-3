@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201617.
+       AUTHOR. LEANDRO.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE CENTRO   *
+      * DE CUSTO.                          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCENTROCUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCENTROCUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCENTROCUSTO.DAT".
+           COPY CENTROREC.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA1.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                  CADASTRO DE CENTRO".
+           05  LINE 02  COLUMN 41
+               VALUE  "DE CUSTO".
+           05  LINE 06  COLUMN 01
+               VALUE  "   CODIGO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "   DENOMINACAO:".
+           05  TCODIGO
+               LINE 06  COLUMN 11  PIC 9(01)
+               USING  CODIGO
+               HIGHLIGHT.
+           05  TDENOMINACAO
+               LINE 08  COLUMN 16  PIC X(30)
+               USING  DENOMINACAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCENTROCUSTO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCENTROCUSTO
+                      CLOSE CADCENTROCUSTO
+                      MOVE "*** ARQ. CADCENTROCUSTO SENDO CRIADO **"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. CADCENTROCUSTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                   NEXT SENTENCE.
+       INC-001.
+                MOVE ZEROS  TO CODIGO
+                MOVE SPACES TO DENOMINACAO.
+                DISPLAY TELA1.
+       INC-002.
+                ACCEPT  TCODIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADCENTROCUSTO
+                   GO TO ROT-FIM.
+       LER-CENTROCUSTO01.
+                MOVE 0 TO W-SEL
+                READ CADCENTROCUSTO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY  TCODIGO
+                      DISPLAY  TDENOMINACAO
+                      MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADCENTROCUSTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT TDENOMINACAO
+                IF DENOMINACAO = SPACES
+                   MOVE "*** DENOMINACAO EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO DENOMINACAO
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+
+                IF W-SEL = 1
+                            GO TO ALT-OPC.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CODIGO JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO CADCENTROCUSTO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCENTROCUSTO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCENTROCUSTO"
+                                                 TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE SPACE TO W-TECLA.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
