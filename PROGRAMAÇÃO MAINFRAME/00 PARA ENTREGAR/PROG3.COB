@@ -15,7 +15,7 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS APELIDO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE3 = APELIDO
+                    ALTERNATE RECORD KEY IS CHAVE3 = NOME
                                                       WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
@@ -24,165 +24,140 @@
        FD AMIGOS
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "AMIGOS.DAT".
-       01 REGCLI.
-                03 CHAVE1.
-                   05 APELIDO    PIC X(12).
-                03 NOME          PIC X(30).
-                03 BAIRRO        PIC X(30).
-                03 CIDADE        PIC X(20).
-		03 UF          	 PIC X(2).
-		03 TELEFONE      PIC 9(12).
-0		03 EMAIL         PIC X(30).
-                03 TIPO-AMIGO    PIC X(25).
-                03 ENDERECO      PIC X(25).
+           COPY AMIGOREC.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CEP-ACHOU  PIC X(01) VALUE "N".
+       77 W-TA-ACHOU   PIC X(01) VALUE "N".
+       77 W-TA-DENOM   PIC X(25) VALUE SPACES.
+       77 SEXOINTEIRO  PIC X(09) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA PIC X(08) VALUE "FPP001".
+       77 W-AUD-ACAO     PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE    PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES    PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS   PIC X(200) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA-OPERADOR.
+           05  BLANK SCREEN.
+           05  LINE 10  COLUMN 20
+               VALUE  "IDENTIFICACAO DO OPERADOR".
+           05  LINE 12  COLUMN 20
+               VALUE  "OPERADOR: ".
+           05  TOPERADOR
+               LINE 12  COLUMN 31  PIC X(08)
+               USING  W-OPERADOR
+               HIGHLIGHT.
 
-       SCREEN SECTION
-       
-       
-       
        01  TELA1.
            05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "旼컴컴컴컴컴컴컴컴컴컴컴컴쩡컴컴컴컴컴컴".
-           05  LINE 01  COLUMN 41 
-               VALUE  "컴컴컴컴컴쩡컴컴컴컴컴컴컴컴컴컴컴컴컴커".
-           05  LINE 02  COLUMN 01 
-               VALUE  "�                         �   CADASTRO D".
-           05  LINE 02  COLUMN 41 
-               VALUE  "E AMIGOS  �                            �".
-           05  LINE 03  COLUMN 01 
-               VALUE  "쳐컴컴컴컴컴컴컴컴컴컴컴컴좔컴컴컴컴컴컴".
-           05  LINE 03  COLUMN 41 
-               VALUE  "컴컴컴컴컴좔컴컴컴컴컴컴컴컴컴컴컴컴컴캑".
-           05  LINE 04  COLUMN 01 
-               VALUE  "�".
-           05  LINE 04  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 05  COLUMN 01 
-               VALUE  "�".
-           05  LINE 05  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 06  COLUMN 01 
-               VALUE  "�  APELIDO:".
-           05  LINE 06  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 07  COLUMN 01 
-               VALUE  "�".
-           05  LINE 07  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 08  COLUMN 01 
-               VALUE  "�  NOME:".
-           05  LINE 08  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 09  COLUMN 01 
-               VALUE  "�".
-           05  LINE 09  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 10  COLUMN 01 
-               VALUE  "�  BAIRRO:".
-           05  LINE 10  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 11  COLUMN 01 
-               VALUE  "�".
-           05  LINE 11  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 12  COLUMN 01 
-               VALUE  "�  CIDADE:                        UF:".
-           05  LINE 12  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 13  COLUMN 01 
-               VALUE  "�".
-           05  LINE 13  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 14  COLUMN 01 
-               VALUE  "�  TELEFONE:".
-           05  LINE 14  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 15  COLUMN 01 
-               VALUE  "�".
-           05  LINE 15  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 16  COLUMN 01 
-               VALUE  "�  EMAIL:".
-           05  LINE 16  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 17  COLUMN 01 
-               VALUE  "�".
-           05  LINE 17  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 18  COLUMN 01 
-               VALUE  "�  TIPO DE AMIGO:".
-           05  LINE 18  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 19  COLUMN 01 
-               VALUE  "�".
-           05  LINE 19  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 20  COLUMN 01 
-               VALUE  "�  ENDERECO:".
-           05  LINE 20  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 21  COLUMN 01 
-               VALUE  "�".
-           05  LINE 21  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 22  COLUMN 01 
-               VALUE  "�".
-           05  LINE 22  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 23  COLUMN 01 
-               VALUE  "�".
-           05  LINE 23  COLUMN 41 
-               VALUE  "                                       �".
-           05  LINE 24  COLUMN 01 
-               VALUE  "읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴".
-           05  LINE 24  COLUMN 41 
-               VALUE  "컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴켸".
+           05  LINE 02  COLUMN 01
+               VALUE  "                    CADASTRO DE AMIGOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "  APELIDO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "  NOME:".
+           05  LINE 06  COLUMN 01
+               VALUE  "  CEP1:".
+           05  LINE 06  COLUMN 20
+               VALUE  "CEP2:".
+           05  LINE 07  COLUMN 01
+               VALUE  "  LOGRADOURO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "  NUMERO:".
+           05  LINE 08  COLUMN 20
+               VALUE  "COMPLEMENTO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "  BAIRRO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "  CIDADE:".
+           05  LINE 10  COLUMN 30
+               VALUE  "UF:".
+           05  LINE 11  COLUMN 01
+               VALUE  "  DDD:".
+           05  LINE 11  COLUMN 18
+               VALUE  "TELEFONE:".
+           05  LINE 12  COLUMN 01
+               VALUE  "  EMAIL:".
+           05  LINE 13  COLUMN 01
+               VALUE  "  TIPO DE AMIGO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "  SEXO:".
            05  TAPELIDO
-               LINE 06  COLUMN 12  PIC X(12)
+               LINE 04  COLUMN 12  PIC X(12)
                USING  APELIDO
                HIGHLIGHT.
            05  TNOME
-               LINE 08  COLUMN 09  PIC X(30)
+               LINE 05  COLUMN 09  PIC X(30)
                USING  NOME
                HIGHLIGHT.
+           05  TCEP1
+               LINE 06  COLUMN 09  PIC 9(05)
+               USING  CEP1
+               HIGHLIGHT.
+           05  TCEP2
+               LINE 06  COLUMN 26  PIC 9(03)
+               USING  CEP2
+               HIGHLIGHT.
+           05  TLOGRADOURO
+               LINE 07  COLUMN 15  PIC X(30)
+               USING  LOGRADOURO
+               HIGHLIGHT.
+           05  TNUMERO
+               LINE 08  COLUMN 11  PIC 9(03)
+               USING  NUMERO
+               HIGHLIGHT.
+           05  TCOMPLEMENTO
+               LINE 08  COLUMN 33  PIC 9(03)
+               USING  COMPLEMENTO
+               HIGHLIGHT.
            05  TBAIRRO
-               LINE 10  COLUMN 11  PIC X(30)
+               LINE 09  COLUMN 11  PIC X(20)
                USING  BAIRRO
                HIGHLIGHT.
            05  TCIDADE
-               LINE 12  COLUMN 11  PIC X(20)
+               LINE 10  COLUMN 11  PIC X(20)
                USING  CIDADE
                HIGHLIGHT.
            05  TUF
-               LINE 12  COLUMN 38  PIC X(02)
+               LINE 10  COLUMN 33  PIC X(02)
                USING  UF
                HIGHLIGHT.
+           05  TDDD
+               LINE 11  COLUMN 07  PIC 9(02)
+               USING  DDD
+               HIGHLIGHT.
            05  TTELEFONE
-               LINE 14  COLUMN 13  PIC 99.99999.9999
+               LINE 11  COLUMN 28  PIC Z9999.9999
                USING  TELEFONE
                HIGHLIGHT.
            05  TEMAIL
-               LINE 16  COLUMN 10  PIC X(30)
+               LINE 12  COLUMN 10  PIC X(30)
                USING  EMAIL
                HIGHLIGHT.
            05  TTIPO-AMIGO
-               LINE 18  COLUMN 18  PIC X(25)
+               LINE 13  COLUMN 18  PIC 9(01)
                USING  TIPO-AMIGO
                HIGHLIGHT.
-           05  TENDERECO
-               LINE 20  COLUMN 13  PIC X(25)
-               USING  ENDERECO
+           05  TTA-DENOM
+               LINE 13  COLUMN 21  PIC X(25)
+               USING  W-TA-DENOM.
+           05  TSEXO
+               LINE 14  COLUMN 09  PIC X(01)
+               USING  SEXO
+               HIGHLIGHT.
+           05  TSEXOINT
+               LINE 14  COLUMN 12  PIC X(09)
+               USING  SEXOINTEIRO
                HIGHLIGHT.
 
 
@@ -190,6 +165,14 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY TELA-OPERADOR
+                ACCEPT TOPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON.
       *
        INC-OP0.
            OPEN I-O AMIGOS
@@ -207,9 +190,11 @@
                 ELSE
                     NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO TELEFONE
-                MOVE SPACES TO  APELIDO NOME BAIRRO CIDADE UF TIPO-AMIGO
-				EMAIL ENDERECO.
+                MOVE ZEROS  TO CEP1 CEP2 NUMERO COMPLEMENTO DDD TELEFONE
+                            TIPO-AMIGO
+                MOVE SPACES TO  APELIDO NOME LOGRADOURO BAIRRO CIDADE UF
+				EMAIL W-TA-DENOM SEXO SEXOINTEIRO.
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY TELA1.
        INC-002.
                 ACCEPT  TAPELIDO
@@ -226,15 +211,33 @@
                 READ AMIGOS
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-		      DISPLAY  TAPELIDO
+			      DISPLAY  TAPELIDO
                       DISPLAY  TNOME
+                      DISPLAY  TCEP1
+                      DISPLAY  TCEP2
+                      DISPLAY  TLOGRADOURO
+                      DISPLAY  TNUMERO
+                      DISPLAY  TCOMPLEMENTO
                       DISPLAY  TBAIRRO
                       DISPLAY  TCIDADE
-		      DISPLAY  TUF
+			      DISPLAY  TUF
+                      DISPLAY  TDDD
                       DISPLAY  TTELEFONE
-		      DISPLAY  TEMAIL
+			      DISPLAY  TEMAIL
                       DISPLAY  TTIPO-AMIGO
-                      DISPLAY  TENDERECO
+                      MOVE "N" TO W-TA-ACHOU
+                      CALL "P201620" USING TIPO-AMIGO W-TA-DENOM
+                                            W-TA-ACHOU
+                      DISPLAY  TTA-DENOM
+                      DISPLAY  TSEXO
+                      IF SEXO = "M"
+                         MOVE "MASCULINO" TO SEXOINTEIRO
+                      ELSE IF SEXO = "F"
+                         MOVE "FEMININO" TO SEXOINTEIRO
+                      ELSE
+                         MOVE SPACES TO SEXOINTEIRO
+                      DISPLAY  TSEXOINT
+                      MOVE REGCLI TO W-AUD-ANTES
                       MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -250,39 +253,86 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
 		IF W-ACT = 02 GO TO INC-002.
        INC-004.
-                ACCEPT TBAIRRO
+                ACCEPT TCEP1
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
        INC-005.
-                ACCEPT TCIDADE
+                ACCEPT TCEP2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+                PERFORM BUSCA-CEP THRU BUSCA-CEP-FIM.
        INC-006.
-                ACCEPT TUF
+                ACCEPT TLOGRADOURO
                 ACCEPT W-ACT FROM ESCAPE KEY
-		IF W-ACT = 02 GO TO INC-005.
-		IF UF NOT = "SP" AND "RJ" AND "MG"
-                      MOVE "*** UF INCORRETA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE SPACES TO UF
-		      DISPLAY TUF
-                      GO TO INC-006.
+                IF W-ACT = 02 GO TO INC-005.
        INC-007.
-                ACCEPT TTELEFONE
+                ACCEPT TNUMERO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
-                ACCEPT TEMAIL
+                ACCEPT TCOMPLEMENTO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
        INC-009.
-                ACCEPT TTIPO-AMIGO
+                ACCEPT TBAIRRO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
        INC-010.
-                ACCEPT TENDERECO
+                ACCEPT TCIDADE
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-009.
+       INC-011.
+                ACCEPT TUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+		IF W-ACT = 02 GO TO INC-010.
+		IF NOT UF-VALIDA
+                      MOVE "*** UF INCORRETA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE SPACES TO UF
+		      DISPLAY TUF
+                      GO TO INC-011.
+       INC-012.
+                ACCEPT TDDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+       INC-013.
+                ACCEPT TTELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+       INC-014.
+                ACCEPT TEMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+       INC-015.
+                ACCEPT TTIPO-AMIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+                MOVE "N" TO W-TA-ACHOU
+                MOVE SPACES TO W-TA-DENOM
+                CALL "P201620" USING TIPO-AMIGO W-TA-DENOM W-TA-ACHOU
+                IF W-TA-ACHOU NOT = "S"
+                   MOVE "*** TIPO DE AMIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO TIPO-AMIGO
+                   DISPLAY TTIPO-AMIGO
+                   GO TO INC-015.
+                DISPLAY TTA-DENOM.
+       INC-016.
+                ACCEPT TSEXO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-015.
+                IF SEXO = "M"
+                   MOVE "MASCULINO" TO SEXOINTEIRO
+                   DISPLAY TSEXOINT
+                ELSE IF SEXO = "F"
+                   MOVE "FEMININO" TO SEXOINTEIRO
+                   DISPLAY TSEXOINT
+                ELSE
+                   MOVE "*** SEXO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO SEXO
+                   DISPLAY TSEXO
+                   GO TO INC-016.
 
       *
                 IF W-SEL = 1
@@ -292,7 +342,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-016.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -304,6 +354,13 @@
        INC-WR1.
                 WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE APELIDO TO W-AUD-CHAVE
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGCLI TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -348,8 +405,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE AMIGOS RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE APELIDO TO W-AUD-CHAVE
+                   MOVE REGCLI TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -361,7 +425,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-016.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -373,6 +437,12 @@
        ALT-RW1.
                 REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE APELIDO TO W-AUD-CHAVE
+                   MOVE REGCLI TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -380,6 +450,24 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * BUSCA DE ENDERECO PELO CEP NO CADCEP  *
+      *****************************************
+      *
+       BUSCA-CEP.
+                MOVE "N" TO W-CEP-ACHOU
+                CALL "P201616" USING CEP LOGRADOURO BAIRRO CIDADE UF
+                                      W-CEP-ACHOU
+                IF W-CEP-ACHOU = "S"
+                   DISPLAY TLOGRADOURO
+                   DISPLAY TBAIRRO
+                   DISPLAY TCIDADE
+                   DISPLAY TUF
+                   MOVE "*** ENDERECO PREENCHIDO PELO CEP ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BUSCA-CEP-FIM.
+                EXIT.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -398,15 +486,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
