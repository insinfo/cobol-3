@@ -15,49 +15,49 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS APELIDO
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE3 = APELIDO
+                    ALTERNATE RECORD KEY IS CHAVE3 = NOME
                                                       WITH DUPLICATES.
       *
       *-----------------------------------------------------------------
-      DATA DIVISION
-      FILE SECTION
-	  FD AMIGOS
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "AMIGOS.DAT".
-
-      01 REG-AMIGO.
-	             03 CHAVE1.
-                     05 APELIDO PIC X(12).
-		         03 NOME    PIC X(12).
-                 03 ENDERECO.
-                     05 LOGRADOURO  PIC X(30).
-                     05 NUMERO      PIC 9(3).
-                     05 COMPLEMENTO PIC 9(3).
-                 03 BAIRRO  PIC X(12).
-                 03 CIDADE  PIC X(20).
-                 03 UF      PIC X(2).
-                 03 CEP.
-                      05 CEP1 PIC X (5).
-                      05 CEP2 PIC X (3).
-
+           COPY AMIGOREC.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-
-      * 77 ALFA PIC X(10) VALUE SPACES.
-      * 01 BETA.
-      *       03 BETA1 PIC X (5) VALUE SPACES.
-      *        03 BETA2 PIC 9 (3) VALUE ZEROS.
-	   77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
-       77 LIMPA        PIC X(50) VALUE SPACES.	  
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CEP-ACHOU  PIC X(01) VALUE "N".
+       77 W-LINBR      PIC 9(02) VALUE ZEROS.
+       77 W-NOME-BUSCA PIC X(30) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA PIC X(08) VALUE "FPP002".
+       77 W-AUD-ACAO     PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE    PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES    PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS   PIC X(200) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: ".
+       INC-SIGNON1.
+                ACCEPT (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON1.
       *
        INC-OP0.
            OPEN I-O AMIGOS
@@ -75,20 +75,24 @@
                 ELSE
                     NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO TELEFONE
-                MOVE SPACES TO  APELIDO NOME.
+                MOVE ZEROS  TO NUMERO COMPLEMENTO CEP1 CEP2 DDD TELEFONE
+                MOVE SPACES TO  APELIDO NOME LOGRADOURO BAIRRO
+                                CIDADE UF.
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE CLIENTES"
                 DISPLAY  (04, 01) "APELIDO: "
                 DISPLAY  (05, 01) "NOME: "
-                DISPLAY  (06, 01) "LOGRADOURO: "
-                DISPLAY  (07, 01) "NUMERO: " 
-		        DISPLAY  (08, 01) "COMPLEMENTO: "
-                DISPLAY  (09, 01) "BAIRRO: " 
-		        DISPLAY  (10, 01) "CIDADE: "
-                DISPLAY  (11, 01) "UF: "
-                DISPLAY  (12, 01) "CEP1: "
-                DISPLAY  (13, 01) "CEP2: ".
+                DISPLAY  (06, 01) "CEP1: "
+                DISPLAY  (07, 01) "CEP2: "
+                DISPLAY  (08, 01) "LOGRADOURO: "
+                DISPLAY  (09, 01) "NUMERO: "
+                DISPLAY  (10, 01) "COMPLEMENTO: "
+                DISPLAY  (11, 01) "BAIRRO: "
+                DISPLAY  (12, 01) "CIDADE: "
+                DISPLAY  (13, 01) "UF: "
+                DISPLAY  (14, 01) "DDD: "
+                DISPLAY  (14, 15) "TELEFONE: ".
        INC-002.
                 ACCEPT  (04, 12) APELIDO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -104,16 +108,19 @@
                 READ AMIGOS
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
-		              DISPLAY  (04, 12) APELIDO
-                      DISPLAY  (05, 12)	NOME
-                      DISPLAY  (06, 12)	LOGRADOURO
-                      DISPLAY  (07, 12) NUMERO
-		              DISPLAY  (08, 12)	COMPLEMENTO
-                      DISPLAY  (09, 12) BAIRRO
-		              DISPLAY  (10, 12)	CIDADE
-                      DISPLAY  (11, 12) UF
-                      DISPLAY  (12, 12) CEP1
-                      DISPLAY  (13, 12) CEP2
+                      DISPLAY  (04, 12) APELIDO
+                      DISPLAY  (05, 12) NOME
+                      DISPLAY  (06, 12) CEP1
+                      DISPLAY  (07, 12) CEP2
+                      DISPLAY  (08, 12) LOGRADOURO
+                      DISPLAY  (09, 12) NUMERO
+                      DISPLAY  (10, 12) COMPLEMENTO
+                      DISPLAY  (11, 12) BAIRRO
+                      DISPLAY  (12, 12) CIDADE
+                      DISPLAY  (13, 12) UF
+                      DISPLAY  (14, 06) DDD
+                      DISPLAY  (14, 25) TELEFONE
+                      MOVE REGCLI TO W-AUD-ANTES
                       MOVE "*** AMIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -127,47 +134,54 @@
        INC-003.
                 ACCEPT (05, 12) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-		IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = 02 GO TO INC-002.
        INC-004.
-                ACCEPT (06, 12) LOGRADOURO
+                ACCEPT (06, 12) CEP1
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
        INC-005.
-                ACCEPT (07, 12) NUMERO
+                ACCEPT (07, 12) CEP2
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+                PERFORM BUSCA-CEP THRU BUSCA-CEP-FIM.
        INC-006.
-                ACCEPT (08, 12) COMPLEMENTO
+                ACCEPT (08, 12) LOGRADOURO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
        INC-007.
-                ACCEPT (09, 12) BAIRRO
+                ACCEPT (09, 12) NUMERO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
-                ACCEPT (10, 12) CIDADE
+                ACCEPT (10, 12) COMPLEMENTO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
-      
        INC-009.
-                ACCEPT (08, 12) UF
+                ACCEPT (11, 12) BAIRRO
                 ACCEPT W-ACT FROM ESCAPE KEY
-		IF W-ACT = 02 GO TO INC-005.
-		IF UF NOT = "SP" AND "RJ" AND "MG"
-                      MOVE "*** UF INCORRETA ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE SPACES TO UF
-		      DISPLAY (08, 12) UF
-                      GO TO INC-008.
+                IF W-ACT = 02 GO TO INC-008.
        INC-010.
-                ACCEPT (09, 12) CEP1
+                ACCEPT (12, 12) CIDADE
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-009.
        INC-011.
-                ACCEPT (10, 12) CEP2
+                ACCEPT (13, 12) UF
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-010.
-
+                IF NOT UF-VALIDA
+                      MOVE "*** UF INCORRETA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE SPACES TO UF
+                      DISPLAY (13, 12) UF
+                      GO TO INC-011.
+       INC-012.
+                ACCEPT (14, 06) DDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+       INC-013.
+                ACCEPT (14, 25) TELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -176,7 +190,7 @@
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-013.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -188,6 +202,13 @@
        INC-WR1.
                 WRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                      MOVE APELIDO TO W-AUD-CHAVE
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGCLI TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -207,10 +228,11 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                  "F1=NOVO REGISTRO F2=ALTERAR F3=EXCLUIR F4=NOME"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -219,6 +241,8 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 05
+                   GO TO BRW-001.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -232,8 +256,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE AMIGOS RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGCLI
+                IF ST-ERRO = "00" OR "02"
+                   MOVE APELIDO TO W-AUD-CHAVE
+                   MOVE REGCLI TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -245,7 +276,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-013.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -257,6 +288,12 @@
        ALT-RW1.
                 REWRITE REGCLI
                 IF ST-ERRO = "00" OR "02"
+                   MOVE APELIDO TO W-AUD-CHAVE
+                   MOVE REGCLI TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -264,6 +301,66 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * BUSCA DE ENDERECO NO CADCEP PELO CEP   *
+      * DIGITADO, PARA EVITAR REDIGITAR        *
+      * LOGRADOURO/BAIRRO/CIDADE/UF JA         *
+      * CADASTRADOS                            *
+      *****************************************
+       BUSCA-CEP.
+                MOVE "N" TO W-CEP-ACHOU
+                CALL "P201616" USING CEP LOGRADOURO BAIRRO CIDADE UF
+                                      W-CEP-ACHOU
+                IF W-CEP-ACHOU = "S"
+                   DISPLAY (08, 12) LOGRADOURO
+                   DISPLAY (11, 12) BAIRRO
+                   DISPLAY (12, 12) CIDADE
+                   DISPLAY (13, 12) UF
+                   MOVE "*** ENDERECO PREENCHIDO PELO CEP ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       BUSCA-CEP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * CONSULTA POR NOME (CHAVE ALTERNATIVA)  *
+      *****************************************
+      *
+       BRW-001.
+                MOVE SPACES TO W-NOME-BUSCA
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 20) "CONSULTA POR NOME"
+                DISPLAY (04, 01) "NOME: "
+                ACCEPT (04, 07) W-NOME-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                MOVE W-NOME-BUSCA TO NOME
+                START AMIGOS KEY IS = CHAVE3
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM AMIGO COM ESTE NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE 04 TO W-LINBR.
+       BRW-002.
+                READ AMIGOS NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO BRW-FIM.
+                IF NOME NOT = W-NOME-BUSCA
+                   GO TO BRW-FIM.
+                IF SIT-EXCLUIDO
+                   GO TO BRW-002.
+                ADD 1 TO W-LINBR
+                IF W-LINBR > 22
+                   DISPLAY (01, 01) ERASE
+                   MOVE 04 TO W-LINBR.
+                DISPLAY (W-LINBR, 01) APELIDO
+                DISPLAY (W-LINBR, 15) NOME
+                DISPLAY (W-LINBR, 47) TELEFONE
+                GO TO BRW-002.
+       BRW-FIM.
+                DISPLAY (23, 12) "FIM DA LISTAGEM - ESC PARA VOLTAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                GO TO INC-001.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -282,15 +379,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.         
\ No newline at end of file
+       FIM-ROT-TEMPO.
