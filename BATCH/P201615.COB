@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201615.
+       AUTHOR. MATEUS.
+      **************************************
+      * RELATORIO DE ANIVERSARIANTES/IDADE  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT WORK-FILE ASSIGN TO DISK.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       SD WORK-FILE.
+       01 WORK-REC.
+                03 WK-MES         PIC 9(02).
+                03 WK-DIA         PIC 9(02).
+                03 WK-RM          PIC 9(05).
+                03 WK-NOME        PIC X(35).
+                03 WK-IDADE       PIC 9(03).
+                03 WK-STATUS      PIC X(07).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL               PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-FIM-CADNOTA     PIC X(01) VALUE "N".
+           88 FIM-CADNOTA           VALUE "S".
+       77 W-FIM-WORK        PIC X(01) VALUE "N".
+           88 FIM-WORK              VALUE "S".
+       77 W-CONT-GERAL      PIC 9(05) VALUE ZEROS.
+       01 W-HOJE.
+                03 W-ANO-ATUAL     PIC 9(04).
+                03 W-MES-ATUAL     PIC 9(02).
+                03 W-DIA-ATUAL     PIC 9(02).
+       01 W-IDADE-CALC       PIC 9(03).
+       01 LINHA-CAB1        PIC X(80)
+           VALUE "RELATORIO DE ANIVERSARIANTES E IDADE DOS ALUNOS".
+       01 LINHA-CAB2        PIC X(80)
+           VALUE "RM    NOME                  NASCIMENTO IDADE SITUACAO".
+       01 LINHA-DET.
+                03 LD-RM       PIC ZZZZ9.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-NOME     PIC X(35).
+                03 FILLER      PIC X(01) VALUE SPACES.
+                03 LD-DIA      PIC Z9.
+                03 FILLER      PIC X(01) VALUE "/".
+                03 LD-MES      PIC Z9.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-IDADE    PIC ZZ9.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-STATUS   PIC X(07).
+       01 LINHA-TOTGERAL.
+                03 FILLER      PIC X(25)
+                    VALUE "TOTAL GERAL DE ALUNOS: ".
+                03 LG-CONT     PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           SORT WORK-FILE
+                ON ASCENDING KEY WK-MES WK-DIA WK-RM
+                INPUT PROCEDURE  IS LE-CADNOTA THRU LE-CADNOTA-FIM
+                OUTPUT PROCEDURE IS IMPRIME THRU IMPRIME-FIM
+           STOP RUN.
+      *
+      *****************************************
+      * LEITURA DO CADNOTA.DAT, CALCULO DA     *
+      * IDADE E GRAVACAO NO ARQUIVO DE         *
+      * TRABALHO PARA ORDENACAO POR ANIVERSARIO*
+      *****************************************
+       LE-CADNOTA.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              GO TO LE-CADNOTA-FIM.
+       LE-CADNOTA-010.
+           READ CADNOTA NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADNOTA
+                 GO TO LE-CADNOTA-FIM
+              NOT AT END
+                 IF SIT-EXCLUIDO
+                    GO TO LE-CADNOTA-010
+                 END-IF
+                 PERFORM CALC-IDADE THRU CALC-IDADE-FIM
+                 MOVE MES           TO WK-MES
+                 MOVE DIA           TO WK-DIA
+                 MOVE RM            TO WK-RM
+                 MOVE NOME          TO WK-NOME
+                 MOVE W-IDADE-CALC  TO WK-IDADE
+                 RELEASE WORK-REC
+                 GO TO LE-CADNOTA-010.
+       LE-CADNOTA-FIM.
+           CLOSE CADNOTA.
+      *
+      *****************************************
+      * CALCULA A IDADE ATUAL E SE O           *
+      * ANIVERSARIO DESTE ANO JA PASSOU        *
+      *****************************************
+       CALC-IDADE.
+           COMPUTE W-IDADE-CALC = W-ANO-ATUAL - ANO
+           IF MES > W-MES-ATUAL
+              SUBTRACT 1 FROM W-IDADE-CALC
+              MOVE "PROXIMO" TO WK-STATUS
+           ELSE
+              IF MES = W-MES-ATUAL AND DIA > W-DIA-ATUAL
+                 SUBTRACT 1 FROM W-IDADE-CALC
+                 MOVE "PROXIMO" TO WK-STATUS
+              ELSE
+                 IF MES = W-MES-ATUAL AND DIA = W-DIA-ATUAL
+                    MOVE "HOJE   " TO WK-STATUS
+                 ELSE
+                    MOVE "PASSOU " TO WK-STATUS.
+       CALC-IDADE-FIM.
+           EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DO RELATORIO JA ORDENADO     *
+      *****************************************
+       IMPRIME.
+           OPEN OUTPUT RELATORIO
+           MOVE LINHA-CAB1 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-CAB2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       IMPRIME-010.
+           RETURN WORK-FILE
+              AT END
+                 MOVE "S" TO W-FIM-WORK
+                 GO TO IMPRIME-020
+              NOT AT END
+                 NEXT SENTENCE.
+           MOVE WK-RM     TO LD-RM
+           MOVE WK-NOME   TO LD-NOME
+           MOVE WK-DIA    TO LD-DIA
+           MOVE WK-MES    TO LD-MES
+           MOVE WK-IDADE  TO LD-IDADE
+           MOVE WK-STATUS TO LD-STATUS
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-CONT-GERAL
+           GO TO IMPRIME-010.
+       IMPRIME-020.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-CONT-GERAL TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-TOTGERAL.
+       IMPRIME-FIM.
+           CLOSE RELATORIO.
