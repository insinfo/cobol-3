@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201634.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * BOLETIM IMPRESSO DE UM ALUNO DO CADNOTA.DAT, A  *
+      * PARTIR DA CHAVE (RM + TURMA + ANOLETIVO) LIDA   *
+      * DE UM CARTAO DE PARAMETROS, NOS MOLDES DO       *
+      * CARTAO DO P201618. REUNE NOTA1, NOTA2, NOTAREC, *
+      * MEDIA, FALTAS1, FALTAS2, TOTALFALTAS E           *
+      * SITUACAOFINAL EM UMA UNICA FOLHA PARA ENTREGA    *
+      * AOS PAIS.                                        *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-PARM-RM          PIC 9(05) VALUE ZEROS.
+       77 W-PARM-TURMA       PIC X(05) VALUE SPACES.
+       77 W-PARM-ANOLETIVO   PIC 9(04) VALUE ZEROS.
+       01 MEDIA              PIC Z9,99.
+       01 VALIDACAO499       PIC Z9,99.
+       01 TOTALFALTAS        PIC 9(02).
+       01 SITUACAOFINAL      PIC X(20).
+       01 DATAMASC.
+           03 DIAMASC        PIC 9(02).
+           03 BARRADDMM      PIC X(01) VALUE "/".
+           03 MESMASC        PIC 9(02).
+           03 BARRAMMAA      PIC X(01) VALUE "/".
+           03 ANOMASC        PIC 9(04).
+       01 LINHA-TITULO       PIC X(80)
+           VALUE "BOLETIM ESCOLAR".
+       01 LINHA-RM.
+                03 FILLER         PIC X(06) VALUE "RM: ".
+                03 LR-RM          PIC ZZZZ9.
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(07) VALUE "TURMA: ".
+                03 LR-TURMA       PIC X(05).
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(12) VALUE "ANO LETIVO: ".
+                03 LR-ANOLETIVO   PIC 9(04).
+       01 LINHA-NOME.
+                03 FILLER         PIC X(08) VALUE "ALUNO: ".
+                03 LN-NOME        PIC X(35).
+       01 LINHA-NASC.
+                03 FILLER         PIC X(14) VALUE "NASCIMENTO: ".
+                03 LN-NASC        PIC X(10).
+       01 LINHA-NOTAS.
+                03 FILLER         PIC X(08) VALUE "NOTA 1: ".
+                03 LN-NOTA1       PIC Z9,99.
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(08) VALUE "NOTA 2: ".
+                03 LN-NOTA2       PIC Z9,99.
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(12) VALUE "NOTA REC.: ".
+                03 LN-NOTAREC     PIC Z9,99.
+       01 LINHA-MEDIA.
+                03 FILLER         PIC X(08) VALUE "MEDIA: ".
+                03 LN-MEDIA       PIC Z9,99.
+       01 LINHA-FALTAS.
+                03 FILLER         PIC X(10) VALUE "FALTAS 1: ".
+                03 LN-FALTAS1     PIC ZZ9.
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(10) VALUE "FALTAS 2: ".
+                03 LN-FALTAS2     PIC ZZ9.
+                03 FILLER         PIC X(04) VALUE SPACES.
+                03 FILLER         PIC X(15) VALUE "TOTAL FALTAS: ".
+                03 LN-TOTFALTAS   PIC ZZ9.
+       01 LINHA-SITUACAO.
+                03 FILLER         PIC X(17) VALUE "SITUACAO FINAL: ".
+                03 LN-SITUACAO    PIC X(20).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ACEITA-PARM THRU ACEITA-PARM-FIM
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+           PERFORM BUSCA-ALUNO THRU BUSCA-ALUNO-FIM
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+           STOP RUN.
+      *
+      *****************************************
+      * LEITURA DO CARTAO DE PARAMETROS        *
+      * (SYSIN): RM, TURMA E ANOLETIVO DO      *
+      * ALUNO CUJO BOLETIM SERA IMPRESSO       *
+      *****************************************
+       ACEITA-PARM.
+           ACCEPT W-PARM-RM
+           ACCEPT W-PARM-TURMA
+           ACCEPT W-PARM-ANOLETIVO.
+       ACEITA-PARM-FIM.
+           EXIT.
+      *
+       ABRE-ARQUIVOS.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELATORIO.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *
+      *****************************************
+      * LOCALIZA O ALUNO PELA CHAVE INFORMADA  *
+      * E IMPRIME O BOLETIM, OU UMA MENSAGEM   *
+      * DE ALUNO NAO ENCONTRADO                *
+      *****************************************
+       BUSCA-ALUNO.
+           MOVE W-PARM-RM        TO RM
+           MOVE W-PARM-TURMA     TO TURMA
+           MOVE W-PARM-ANOLETIVO TO ANOLETIVO
+           READ CADNOTA
+              INVALID KEY
+                 DISPLAY "ALUNO NAO ENCONTRADO: " W-PARM-RM " "
+                                 W-PARM-TURMA " " W-PARM-ANOLETIVO
+                 GO TO BUSCA-ALUNO-FIM.
+           IF SIT-EXCLUIDO
+              DISPLAY "ALUNO EXCLUIDO: " W-PARM-RM
+              GO TO BUSCA-ALUNO-FIM.
+           PERFORM IMPRIME-BOLETIM THRU IMPRIME-BOLETIM-FIM.
+       BUSCA-ALUNO-FIM.
+           EXIT.
+      *
+      *****************************************
+      * MONTA E GRAVA AS LINHAS DO BOLETIM NO  *
+      * ARQUIVO DE RELATORIO                   *
+      *****************************************
+       IMPRIME-BOLETIM.
+           COMPUTE MEDIA = (NOTA1 + NOTA2) / 2
+           PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+           IF (SITUACAOFINAL = "RECUP. NOTAS" OR "REPROVADO")
+              AND NOTAREC > ZEROS
+              COMPUTE MEDIA = ((NOTA1 + NOTA2) / 2 + NOTAREC) / 2
+              PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+           END-IF
+           MOVE DIA TO DIAMASC
+           MOVE MES TO MESMASC
+           MOVE ANO TO ANOMASC
+           MOVE LINHA-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE RM            TO LR-RM
+           MOVE TURMA         TO LR-TURMA
+           MOVE ANOLETIVO     TO LR-ANOLETIVO
+           WRITE LINHA-REL FROM LINHA-RM
+           MOVE NOME          TO LN-NOME
+           WRITE LINHA-REL FROM LINHA-NOME
+           MOVE DATAMASC      TO LN-NASC
+           WRITE LINHA-REL FROM LINHA-NASC
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE NOTA1         TO LN-NOTA1
+           MOVE NOTA2         TO LN-NOTA2
+           MOVE NOTAREC       TO LN-NOTAREC
+           WRITE LINHA-REL FROM LINHA-NOTAS
+           MOVE MEDIA         TO LN-MEDIA
+           WRITE LINHA-REL FROM LINHA-MEDIA
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE FALTAS1       TO LN-FALTAS1
+           MOVE FALTAS2       TO LN-FALTAS2
+           MOVE TOTALFALTAS   TO LN-TOTFALTAS
+           WRITE LINHA-REL FROM LINHA-FALTAS
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SITUACAOFINAL TO LN-SITUACAO
+           WRITE LINHA-REL FROM LINHA-SITUACAO.
+       IMPRIME-BOLETIM-FIM.
+           EXIT.
+      *
+       FECHA-ARQUIVOS.
+           CLOSE CADNOTA RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
+      *
+           COPY SITUACLC.
