@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201630.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * EXPORTACAO DE CADNOTA.DAT EM FORMATO TEXTO       *
+      * DELIMITADO POR ";", MESMO PADRAO DO P201627/      *
+      * P201628/P201629, PARA ANALISE EM PLANILHA.         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-EXPORT      PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB          PIC X(132)
+           VALUE "RM;TURMA;ANOLETIVO;NOME;SEXO;NASCIMENTO;NOTA1;NOTA2;
+      -    "NOTAREC;FALTAS1;FALTAS2;SIT".
+       01 LINHA-DET.
+                03 LD-RM           PIC 9(05).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-TURMA        PIC X(05).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-ANOLETIVO    PIC 9(04).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NOME         PIC X(35).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-SEXO         PIC X(01).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NASCIMENTO.
+                   05 LD-DIA   PIC 9(02).
+                   05 FILLER   PIC X(01) VALUE "/".
+                   05 LD-MES   PIC 9(02).
+                   05 FILLER   PIC X(01) VALUE "/".
+                   05 LD-ANO   PIC 9(04).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NOTA1        PIC Z9,99.
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NOTA2        PIC Z9,99.
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NOTAREC      PIC Z9,99.
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-FALTAS1      PIC 9(02).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-FALTAS2      PIC 9(02).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-SIT          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM EXPORTA-001 THRU EXPORTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADNOTA
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADNOTA.DAT EM ORDEM DE     *
+      * CHAVE-NOTA E GRAVA UMA LINHA DELIMITADA*
+      * POR REGISTRO NO ARQUIVO DE EXPORTACAO  *
+      *****************************************
+       EXPORTA-001.
+                READ CADNOTA NEXT RECORD
+                   AT END
+                      GO TO EXPORTA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE RM            TO LD-RM
+                MOVE TURMA         TO LD-TURMA
+                MOVE ANOLETIVO     TO LD-ANOLETIVO
+                MOVE NOME          TO LD-NOME
+                MOVE SEXO          TO LD-SEXO
+                MOVE DIA           TO LD-DIA
+                MOVE MES           TO LD-MES
+                MOVE ANO           TO LD-ANO
+                MOVE NOTA1         TO LD-NOTA1
+                MOVE NOTA2         TO LD-NOTA2
+                MOVE NOTAREC       TO LD-NOTAREC
+                MOVE FALTAS1       TO LD-FALTAS1
+                MOVE FALTAS2       TO LD-FALTAS2
+                MOVE SIT-REGISTRO  TO LD-SIT
+                MOVE LINHA-DET     TO LINHA-REL
+                WRITE LINHA-REL
+                ADD 1 TO W-CONT-EXPORT
+                GO TO EXPORTA-001.
+       EXPORTA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                DISPLAY "REGISTROS EXPORTADOS: " W-CONT-EXPORT
+                CLOSE CADNOTA RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
