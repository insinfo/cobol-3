@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201635.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * VARREDURA DE INTEGRIDADE DO CADNOTA.DAT - REAPLICA*
+      * OS MESMOS LIMITES QUE O P201613 EXIGE NA DIGITACAO*
+      * (INC-006/INC-008/INC-009: NOTA1, NOTA2 E NOTAREC  *
+      * ATE 10, FALTAS1 E FALTAS2 ATE 40) A TODO REGISTRO  *
+      * DO ARQUIVO, PARA PEGAR DADOS CARREGADOS POR OUTRA  *
+      * VIA QUE NAO A TELA (POR EXEMPLO O CARREGAMENTO EM  *
+      * LOTE DO P201626).                                  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-LIDOS       PIC 9(05) VALUE ZEROS.
+       77 W-CONT-VIOLACOES   PIC 9(05) VALUE ZEROS.
+       77 W-ACHOU-ERRO       PIC X(01) VALUE "N".
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "VARREDURA DE INTEGRIDADE - CADNOTA".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "RM    NOME                          VIOLACAO".
+       01 LINHA-DET.
+                03 LD-RM          PIC ZZZZ9.
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LD-NOME        PIC X(35).
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 LD-VIOLACAO    PIC X(30).
+       01 LINHA-TOTAL.
+                03 FILLER         PIC X(26)
+                    VALUE "TOTAL DE REGISTROS LIDOS: ".
+                03 LT-LIDOS       PIC ZZZZ9.
+       01 LINHA-TOTVIOL.
+                03 FILLER         PIC X(29)
+                    VALUE "TOTAL DE REGISTROS COM ERRO: ".
+                03 LT-VIOL        PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+           PERFORM VARRE-001 THRU VARRE-001-FIM
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+           STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           MOVE LINHA-CAB1 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-CAB2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADNOTA.DAT SEQUENCIALMENTE *
+      * PELA CHAVE E REAPLICA OS MESMOS LIMITES*
+      * DE NOTA1/NOTA2/NOTAREC/FALTAS1/FALTAS2 *
+      * EXIGIDOS NA DIGITACAO                  *
+      *****************************************
+       VARRE-001.
+           READ CADNOTA NEXT RECORD
+              AT END
+                 GO TO VARRE-001-FIM
+              NOT AT END
+                 NEXT SENTENCE.
+           ADD 1 TO W-CONT-LIDOS
+           IF SIT-EXCLUIDO
+              GO TO VARRE-001.
+           MOVE "N" TO W-ACHOU-ERRO
+           IF NOTA1 > 10
+              MOVE "NOTA1 INVALIDA" TO LD-VIOLACAO
+              PERFORM VARRE-GRAVA THRU VARRE-GRAVA-FIM.
+           IF NOTA2 > 10
+              MOVE "NOTA2 INVALIDA" TO LD-VIOLACAO
+              PERFORM VARRE-GRAVA THRU VARRE-GRAVA-FIM.
+           IF NOTAREC > 10
+              MOVE "NOTAREC INVALIDA" TO LD-VIOLACAO
+              PERFORM VARRE-GRAVA THRU VARRE-GRAVA-FIM.
+           IF FALTAS1 > 40
+              MOVE "FALTAS1 INVALIDAS" TO LD-VIOLACAO
+              PERFORM VARRE-GRAVA THRU VARRE-GRAVA-FIM.
+           IF FALTAS2 > 40
+              MOVE "FALTAS2 INVALIDAS" TO LD-VIOLACAO
+              PERFORM VARRE-GRAVA THRU VARRE-GRAVA-FIM.
+           IF W-ACHOU-ERRO = "S"
+              ADD 1 TO W-CONT-VIOLACOES.
+           GO TO VARRE-001.
+       VARRE-001-FIM.
+           EXIT.
+      *
+      *****************************************
+      * GRAVA UMA LINHA DE VIOLACAO NO         *
+      * RELATORIO                              *
+      *****************************************
+       VARRE-GRAVA.
+           MOVE "S" TO W-ACHOU-ERRO
+           MOVE RM   TO LD-RM
+           MOVE NOME TO LD-NOME
+           WRITE LINHA-REL FROM LINHA-DET.
+       VARRE-GRAVA-FIM.
+           EXIT.
+      *
+       FECHA-ARQUIVOS.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-CONT-LIDOS     TO LT-LIDOS
+           WRITE LINHA-REL FROM LINHA-TOTAL
+           MOVE W-CONT-VIOLACOES TO LT-VIOL
+           WRITE LINHA-REL FROM LINHA-TOTVIOL
+           CLOSE CADNOTA RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
