@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201637.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * EXTRATO MENSAL DE BASE DE FOLHA - AGRUPA O       *
+      * CADCARGO.DAT POR TIPOSALARIO (H=HORISTA,          *
+      * D=DIARISTA, M=MENSALISTA, T=TAREFEIRO,            *
+      * C=COMISSIONADO) E TOTALIZA O SALARIOBASE DE CADA  *
+      * GRUPO, PARA ENTREGA A FOLHA DE PAGAMENTO.         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 SIT-REGISTRO      PIC X(01) VALUE "A".
+                   88 SIT-ATIVO         VALUE "A".
+                   88 SIT-EXCLUIDO      VALUE "E".
+                03 CODIGO-DEPTO      PIC 9(03) VALUE ZEROS.
+                03 FILLER            PIC X(27).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO             PIC X(02) VALUE "00".
+       77 CT-H-QTDE           PIC 9(05) VALUE ZEROS.
+       77 CT-D-QTDE           PIC 9(05) VALUE ZEROS.
+       77 CT-M-QTDE           PIC 9(05) VALUE ZEROS.
+       77 CT-T-QTDE           PIC 9(05) VALUE ZEROS.
+       77 CT-C-QTDE           PIC 9(05) VALUE ZEROS.
+       77 CT-H-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+       77 CT-D-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+       77 CT-M-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+       77 CT-T-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+       77 CT-C-TOTAL          PIC 9(08)V99 VALUE ZEROS.
+       77 CT-GERAL-QTDE       PIC 9(05) VALUE ZEROS.
+       77 CT-GERAL-TOTAL      PIC 9(08)V99 VALUE ZEROS.
+       01 LINHA-CAB1          PIC X(80)
+           VALUE "EXTRATO MENSAL DE BASE DE FOLHA - CADCARGO".
+       01 LINHA-CAB2          PIC X(80)
+           VALUE "TIPOSALARIO          QTDE DE CARGOS  TOTAL SAL
+      -    "ARIOBASE".
+       01 LINHA-DET.
+                03 LD-TIPOSAL     PIC X(16).
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LD-QTDE        PIC ZZZZ9.
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LD-TOTAL       PIC ZZZZZZ9,99.
+       01 LINHA-TOTGERAL.
+                03 FILLER         PIC X(22)
+                    VALUE "TOTAIS GERAIS: ".
+                03 LG-QTDE        PIC ZZZZ9.
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LG-TOTAL       PIC ZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CALCULA-001 THRU CALCULA-001-FIM
+                PERFORM IMPRIME-001 THRU IMPRIME-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADCARGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADCARGO.DAT E SOMA QTDE E  *
+      * SALARIOBASE NO GRUPO DO TIPOSALARIO    *
+      * CORRESPONDENTE, IGNORANDO CARGOS       *
+      * EXCLUIDOS                              *
+      *****************************************
+       CALCULA-001.
+                READ CADCARGO NEXT RECORD
+                   AT END
+                      GO TO CALCULA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO CALCULA-001.
+                IF TIPOSALARIO = "H"
+                   ADD 1 TO CT-H-QTDE
+                   ADD SALARIOBASE TO CT-H-TOTAL
+                ELSE IF TIPOSALARIO = "D"
+                   ADD 1 TO CT-D-QTDE
+                   ADD SALARIOBASE TO CT-D-TOTAL
+                ELSE IF TIPOSALARIO = "M"
+                   ADD 1 TO CT-M-QTDE
+                   ADD SALARIOBASE TO CT-M-TOTAL
+                ELSE IF TIPOSALARIO = "T"
+                   ADD 1 TO CT-T-QTDE
+                   ADD SALARIOBASE TO CT-T-TOTAL
+                ELSE IF TIPOSALARIO = "C"
+                   ADD 1 TO CT-C-QTDE
+                   ADD SALARIOBASE TO CT-C-TOTAL.
+                ADD 1 TO CT-GERAL-QTDE
+                ADD SALARIOBASE TO CT-GERAL-TOTAL
+                GO TO CALCULA-001.
+       CALCULA-001-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DO RELATORIO, UMA LINHA POR  *
+      * TIPOSALARIO                            *
+      *****************************************
+       IMPRIME-001.
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE "H - HORISTA"      TO LD-TIPOSAL
+                MOVE CT-H-QTDE          TO LD-QTDE
+                MOVE CT-H-TOTAL         TO LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "D - DIARISTA"     TO LD-TIPOSAL
+                MOVE CT-D-QTDE          TO LD-QTDE
+                MOVE CT-D-TOTAL         TO LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "M - MENSALISTA"   TO LD-TIPOSAL
+                MOVE CT-M-QTDE          TO LD-QTDE
+                MOVE CT-M-TOTAL         TO LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "T - TAREFEIRO"    TO LD-TIPOSAL
+                MOVE CT-T-QTDE          TO LD-QTDE
+                MOVE CT-T-TOTAL         TO LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "C - COMISSIONADO" TO LD-TIPOSAL
+                MOVE CT-C-QTDE          TO LD-QTDE
+                MOVE CT-C-TOTAL         TO LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE CT-GERAL-QTDE  TO LG-QTDE
+                MOVE CT-GERAL-TOTAL TO LG-TOTAL
+                WRITE LINHA-REL FROM LINHA-TOTGERAL.
+       IMPRIME-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                CLOSE CADCARGO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
