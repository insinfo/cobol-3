@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201624.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * RELATORIO NOTURNO DE RECONCILIACAO DE ENDERECOS *
+      * DUPLICADOS NO CADCEP.DAT - PERCORRE O ARQUIVO    *
+      * PELA CHAVE ALTERNATIVA LOGRAD (WITH DUPLICATES,  *
+      * JA DECLARADA NO P201612 MAS NUNCA LIDA POR ELA)  *
+      * E IMPRIME OS PARES DE CEP QUE COMPARTILHAM O      *
+      * MESMO LOGRADOURO E NUMERO, QUASE SEMPRE SINAL DE  *
+      * ERRO DE DIGITACAO.                                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRAD
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CEPREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-PRIM-LEITURA     PIC X(01) VALUE "S".
+       77 W-LOGRAD-ANTERIOR  PIC X(35) VALUE SPACES.
+       77 W-NUMERO-ANTERIOR  PIC 9(05) VALUE ZEROS.
+       77 W-CEP-ANTERIOR     PIC X(08) VALUE SPACES.
+       77 W-CONT-DUP         PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "RECONCILIACAO DE ENDERECO DUPLICADO - CADCEP".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "CEP 1     CEP 2     LOGRADOURO              NUMERO".
+       01 LINHA-DET.
+                03 LD-CEP1        PIC X(08).
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-CEP2        PIC X(08).
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-LOGRAD      PIC X(28).
+                03 LD-NUMERO      PIC ZZZZ9.
+       01 LINHA-QTDE.
+                03 FILLER         PIC X(31)
+                    VALUE "TOTAL DE PARES DUPLICADOS: ".
+                03 LQ-CONT        PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CONFERE-001 THRU CONFERE-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LOW-VALUES TO LOGRAD
+                START CADCEP KEY IS NOT LESS THAN LOGRAD
+                IF ST-ERRO NOT = "00"
+                   GO TO ABRE-ARQUIVOS-FIM.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADCEP.DAT EM ORDEM DE      *
+      * LOGRAD (CHAVE ALTERNATIVA) E IMPRIME   *
+      * CADA PAR DE CEP DIFERENTES QUE         *
+      * COMPARTILHAM O MESMO LOGRADOURO E      *
+      * NUMERO, IGNORANDO REGISTROS EXCLUIDOS  *
+      *****************************************
+       CONFERE-001.
+                READ CADCEP NEXT RECORD
+                   AT END
+                      GO TO CONFERE-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO CONFERE-001.
+                IF W-PRIM-LEITURA = "S"
+                   MOVE "N" TO W-PRIM-LEITURA
+                   GO TO CONFERE-GUARDA.
+                IF LOGRAD = W-LOGRAD-ANTERIOR
+                   AND NUMERO = W-NUMERO-ANTERIOR
+                   MOVE W-CEP-ANTERIOR TO LD-CEP1
+                   MOVE CEP            TO LD-CEP2
+                   MOVE LOGRAD         TO LD-LOGRAD
+                   MOVE NUMERO         TO LD-NUMERO
+                   WRITE LINHA-REL FROM LINHA-DET
+                   ADD 1 TO W-CONT-DUP.
+       CONFERE-GUARDA.
+                MOVE LOGRAD TO W-LOGRAD-ANTERIOR
+                MOVE NUMERO TO W-NUMERO-ANTERIOR
+                MOVE CEP    TO W-CEP-ANTERIOR
+                GO TO CONFERE-001.
+       CONFERE-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE W-CONT-DUP TO LQ-CONT
+                WRITE LINHA-REL FROM LINHA-QTDE
+                CLOSE CADCEP RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
