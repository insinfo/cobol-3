@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201626.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * CARGA EM LOTE DE CADNOTA.DAT, COM CHECKPOINT/    *
+      * RESTART. LE CADA REGISTRO DE UM ARQUIVO DE CARGA *
+      * (MESMO FORMATO DO REGNOTA) E GRAVA EM CADNOTA.   *
+      * APOS CADA GRAVACAO BEM SUCEDIDA, REGRAVA O ULTIMO *
+      * RM GRAVADO NUM ARQUIVO DE CHECKPOINT             *
+      * (CADNOTA.CKP). SE A CARGA ABENDAR NO MEIO, UMA    *
+      * NOVA EXECUCAO RETOMA LOGO APOS O ULTIMO RM         *
+      * GRAVADO, EM VEZ DE RECOMECAR DO ZERO E CORRER O    *
+      * RISCO DE REJEICAO POR CHAVE DUPLICADA. UM CARTAO   *
+      * DE PARAMETRO (SYSIN) PERMITE FORCAR O REINICIO     *
+      * DA CARGA DESDE O COMECO (IGNORANDO O CHECKPOINT    *
+      * EXISTENTE), PARA QUANDO UMA NOVA TURMA/ANO LETIVO  *
+      * FOR CARREGADO DO ZERO.                             *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CARGA-CADNOTA ASSIGN TO DISK
+                    FILE STATUS  IS ST-CARGA.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO.
+       SELECT CADNOTA-CKP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CKP-CHAVE
+                    FILE STATUS  IS ST-CKP.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARGA-CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.CARGA".
+       01 REGCARGA.
+                03 CG-CHAVE-NOTA.
+                   05 CG-RM         PIC 9(05).
+                   05 CG-TURMA      PIC X(05).
+                   05 CG-ANOLETIVO  PIC 9(04).
+                03 CG-NOME          PIC X(35).
+                03 CG-SEXO          PIC X(01).
+                03 CG-DATANASC.
+                   05 CG-DIA   PIC 9(02).
+                   05 CG-MES   PIC 9(02).
+                   05 CG-ANO   PIC 9(04).
+                03 CG-NOTAS.
+                   05 CG-NOTA1     PIC 9(02)V99.
+                   05 CG-NOTA2     PIC 9(02)V99.
+                   05 CG-NOTAREC   PIC 9(02)V99.
+                03 CG-FALTAS.
+                   05 CG-FALTAS1   PIC 9(02).
+                   05 CG-FALTAS2   PIC 9(02).
+                03 CG-SIT-REGISTRO PIC X(01).
+                03 FILLER           PIC X(24).
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD CADNOTA-CKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.CKP".
+       01 REGCKP.
+                03 CKP-CHAVE        PIC X(02).
+                03 CKP-ULTIMO-RM    PIC 9(05).
+                03 FILLER           PIC X(10).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-CARGA           PIC X(02) VALUE "00".
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-CKP             PIC X(02) VALUE "00".
+       77 W-PARM-REINICIO    PIC X(01) VALUE "N".
+       77 W-RM-CHECKPOINT    PIC 9(05) VALUE ZEROS.
+       77 W-CONT-CARREGADOS  PIC 9(05) VALUE ZEROS.
+       77 W-CONT-PULADOS     PIC 9(05) VALUE ZEROS.
+       77 W-CONT-ERROS       PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "CARGA EM LOTE DE CADNOTA - COM CHECKPOINT/RESTART".
+       01 LINHA-DET1.
+                03 FILLER         PIC X(30)
+                    VALUE "REGISTROS CARREGADOS AGORA: ".
+                03 LD-CARREGADOS  PIC ZZZZ9.
+       01 LINHA-DET2.
+                03 FILLER         PIC X(31)
+                    VALUE "REGISTROS JA CARREGADOS ANTES: ".
+                03 LD-PULADOS     PIC ZZZZ9.
+       01 LINHA-DET3.
+                03 FILLER         PIC X(32)
+                    VALUE "REGISTROS COM ERRO DE GRAVACAO: ".
+                03 LD-ERROS       PIC ZZZZ9.
+       01 LINHA-DET4.
+                03 FILLER         PIC X(30)
+                    VALUE "CHECKPOINT FINAL - ULTIMO RM: ".
+                03 LD-CHECKPOINT  PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CARGA-001 THRU CARGA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                ACCEPT W-PARM-REINICIO
+                OPEN INPUT CARGA-CADNOTA
+                IF ST-CARGA NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CARGA: "
+                                                            ST-CARGA
+                   STOP RUN.
+                OPEN I-O CADNOTA
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                      OPEN OUTPUT CADNOTA
+                      CLOSE CADNOTA
+                      OPEN I-O CADNOTA
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: "
+                                                              ST-ERRO
+                      STOP RUN.
+                OPEN I-O CADNOTA-CKP
+                IF ST-CKP NOT = "00"
+                   IF ST-CKP = "30"
+                      OPEN OUTPUT CADNOTA-CKP
+                      MOVE "01"   TO CKP-CHAVE
+                      MOVE ZEROS  TO CKP-ULTIMO-RM
+                      WRITE REGCKP
+                      CLOSE CADNOTA-CKP
+                      OPEN I-O CADNOTA-CKP
+                   ELSE
+                      DISPLAY "ERRO NA ABERTURA DO CHECKPOINT: " ST-CKP
+                      STOP RUN.
+                MOVE "01" TO CKP-CHAVE
+                READ CADNOTA-CKP KEY IS CKP-CHAVE
+                IF ST-CKP NOT = "00"
+                   MOVE "01"  TO CKP-CHAVE
+                   MOVE ZEROS TO CKP-ULTIMO-RM
+                   WRITE REGCKP.
+                IF W-PARM-REINICIO = "R" OR "r"
+                   MOVE ZEROS TO W-RM-CHECKPOINT CKP-ULTIMO-RM
+                   DISPLAY "REINICIO FORCADO - CARGA DESDE O COMECO"
+                ELSE
+                   MOVE CKP-ULTIMO-RM TO W-RM-CHECKPOINT
+                   IF W-RM-CHECKPOINT NOT = ZEROS
+                      DISPLAY "RETOMANDO A CARGA APOS O RM "
+                                                    W-RM-CHECKPOINT.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * LE O ARQUIVO DE CARGA SEQUENCIALMENTE E *
+      * GRAVA CADA REGISTRO EM CADNOTA.DAT,     *
+      * PULANDO OS RM's JA GRAVADOS NUMA        *
+      * EXECUCAO ANTERIOR (ATE O CHECKPOINT) E  *
+      * ATUALIZANDO O CHECKPOINT A CADA GRAVACAO *
+      * BEM SUCEDIDA                             *
+      *****************************************
+       CARGA-001.
+                READ CARGA-CADNOTA
+                   AT END
+                      GO TO CARGA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF CG-RM NOT > W-RM-CHECKPOINT
+                   ADD 1 TO W-CONT-PULADOS
+                   GO TO CARGA-001.
+                MOVE CG-CHAVE-NOTA   TO CHAVE-NOTA
+                MOVE CG-NOME         TO NOME
+                MOVE CG-SEXO         TO SEXO
+                MOVE CG-DATANASC     TO DATANASCIMENTO
+                MOVE CG-NOTAS        TO NOTAS
+                MOVE CG-FALTAS       TO FALTAS
+                MOVE CG-SIT-REGISTRO TO SIT-REGISTRO
+                WRITE REGNOTA
+                IF ST-ERRO = "00"
+                   MOVE CG-RM TO W-RM-CHECKPOINT
+                   MOVE CG-RM TO CKP-ULTIMO-RM
+                   REWRITE REGCKP
+                   ADD 1 TO W-CONT-CARREGADOS
+                ELSE
+                   DISPLAY "ERRO NA GRAVACAO DO RM " CG-RM ": "
+                                                            ST-ERRO
+                   ADD 1 TO W-CONT-ERROS.
+                GO TO CARGA-001.
+       CARGA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE W-CONT-CARREGADOS TO LD-CARREGADOS
+                WRITE LINHA-REL FROM LINHA-DET1
+                MOVE W-CONT-PULADOS    TO LD-PULADOS
+                WRITE LINHA-REL FROM LINHA-DET2
+                MOVE W-CONT-ERROS      TO LD-ERROS
+                WRITE LINHA-REL FROM LINHA-DET3
+                MOVE W-RM-CHECKPOINT   TO LD-CHECKPOINT
+                WRITE LINHA-REL FROM LINHA-DET4
+                CLOSE CARGA-CADNOTA CADNOTA CADNOTA-CKP RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
