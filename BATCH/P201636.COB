@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201636.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * RELATORIO DE DEPARTAMENTOS DO CADEPTO.DAT, EM    *
+      * ORDEM DE CODIGO (CHAVE PRIMARIA, DECLARADA NO    *
+      * FP201611 MAS NUNCA LIDA SEQUENCIALMENTE POR      *
+      * NENHUM PROGRAMA), COM DENOMINACAO, CENTROCUSTO    *
+      * E TOTAL DE DEPARTAMENTOS.                         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(1).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+                03 FILLER        PIC X(39).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-DEPTOS      PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "RELATORIO DE DEPARTAMENTOS - CADEPTO".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "CODIGO DENOMINACAO      CENTROCUSTO".
+       01 LINHA-DET.
+                03 LD-CODIGO       PIC ZZ9.
+                03 FILLER          PIC X(04) VALUE SPACES.
+                03 LD-DENOMINACAO  PIC X(15).
+                03 FILLER          PIC X(04) VALUE SPACES.
+                03 LD-CENTROCUSTO  PIC 9(1).
+       01 LINHA-QTDE.
+                03 FILLER          PIC X(29)
+                    VALUE "TOTAL DE DEPARTAMENTOS: ".
+                03 LQ-CONT         PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM LISTA-001 THRU LISTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADEPTO.DAT SEQUENCIALMENTE *
+      * PELA CHAVE PRIMARIA CODIGO E IMPRIME   *
+      * UMA LINHA POR DEPARTAMENTO ATIVO       *
+      *****************************************
+       LISTA-001.
+                READ CADEPTO NEXT RECORD
+                   AT END
+                      GO TO LISTA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO LISTA-001.
+                MOVE CODIGO       TO LD-CODIGO
+                MOVE DENOMINACAO  TO LD-DENOMINACAO
+                MOVE CENTROCUSTO  TO LD-CENTROCUSTO
+                WRITE LINHA-REL FROM LINHA-DET
+                ADD 1 TO W-CONT-DEPTOS
+                GO TO LISTA-001.
+       LISTA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE W-CONT-DEPTOS TO LQ-CONT
+                WRITE LINHA-REL FROM LINHA-QTDE
+                CLOSE CADEPTO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
