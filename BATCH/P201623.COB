@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201623.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * RELATORIO DE RECONCILIACAO DE NOMES DUPLICADOS  *
+      * NO CADEPTO.DAT - PERCORRE O ARQUIVO PELA CHAVE  *
+      * ALTERNATIVA DENOMINACAO (WITH DUPLICATES, JA     *
+      * DECLARADA NO FP201611 MAS NUNCA LIDA POR ELA)    *
+      * E IMPRIME OS PARES DE CODIGO QUE COMPARTILHAM A  *
+      * MESMA DENOMINACAO, PARA REVISAO MANUAL.          *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(1).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+                03 FILLER        PIC X(39).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-PRIM-LEITURA     PIC X(01) VALUE "S".
+       77 W-DENOM-ANTERIOR   PIC X(15) VALUE SPACES.
+       77 W-CODIGO-ANTERIOR  PIC 9(03) VALUE ZEROS.
+       77 W-CONT-DUP         PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "RECONCILIACAO DE DENOMINACAO DUPLICADA - CADEPTO".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "CODIGO 1  CODIGO 2  DENOMINACAO".
+       01 LINHA-DET.
+                03 LD-CODIGO1     PIC ZZ9.
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-CODIGO2     PIC ZZ9.
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-DENOMINACAO PIC X(15).
+       01 LINHA-QTDE.
+                03 FILLER         PIC X(31)
+                    VALUE "TOTAL DE PARES DUPLICADOS: ".
+                03 LQ-CONT        PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CONFERE-001 THRU CONFERE-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LOW-VALUES TO DENOMINACAO
+                START CADEPTO KEY IS NOT LESS THAN DENOMINACAO
+                IF ST-ERRO NOT = "00"
+                   GO TO ABRE-ARQUIVOS-FIM.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADEPTO.DAT EM ORDEM DE     *
+      * DENOMINACAO (CHAVE ALTERNATIVA) E      *
+      * IMPRIME CADA PAR DE CODIGOS DIFERENTES *
+      * QUE COMPARTILHAM A MESMA DENOMINACAO,  *
+      * IGNORANDO REGISTROS JA EXCLUIDOS       *
+      *****************************************
+       CONFERE-001.
+                READ CADEPTO NEXT RECORD
+                   AT END
+                      GO TO CONFERE-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO CONFERE-001.
+                IF W-PRIM-LEITURA = "S"
+                   MOVE "N" TO W-PRIM-LEITURA
+                   GO TO CONFERE-GUARDA.
+                IF DENOMINACAO = W-DENOM-ANTERIOR
+                   MOVE W-CODIGO-ANTERIOR TO LD-CODIGO1
+                   MOVE CODIGO            TO LD-CODIGO2
+                   MOVE DENOMINACAO       TO LD-DENOMINACAO
+                   WRITE LINHA-REL FROM LINHA-DET
+                   ADD 1 TO W-CONT-DUP.
+       CONFERE-GUARDA.
+                MOVE DENOMINACAO TO W-DENOM-ANTERIOR
+                MOVE CODIGO      TO W-CODIGO-ANTERIOR
+                GO TO CONFERE-001.
+       CONFERE-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE W-CONT-DUP TO LQ-CONT
+                WRITE LINHA-REL FROM LINHA-QTDE
+                CLOSE CADEPTO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
