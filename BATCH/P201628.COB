@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201628.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * EXPORTACAO DE CADEPTO.DAT EM FORMATO TEXTO       *
+      * DELIMITADO POR ";", MESMO PADRAO DO P201627, PARA *
+      * ANALISE EM PLANILHA.                               *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(1).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+                03 FILLER        PIC X(39).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-EXPORT      PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB          PIC X(132)
+           VALUE "CODIGO;DENOMINACAO;CENTROCUSTO;SIT".
+       01 LINHA-DET.
+                03 LD-CODIGO       PIC 9(03).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-DENOMINACAO  PIC X(15).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-CENTROCUSTO  PIC 9(1).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-SIT          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM EXPORTA-001 THRU EXPORTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADEPTO.DAT EM ORDEM DE     *
+      * CODIGO E GRAVA UMA LINHA DELIMITADA    *
+      * POR REGISTRO NO ARQUIVO DE EXPORTACAO  *
+      *****************************************
+       EXPORTA-001.
+                READ CADEPTO NEXT RECORD
+                   AT END
+                      GO TO EXPORTA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CODIGO        TO LD-CODIGO
+                MOVE DENOMINACAO   TO LD-DENOMINACAO
+                MOVE CENTROCUSTO   TO LD-CENTROCUSTO
+                MOVE SIT-REGISTRO  TO LD-SIT
+                MOVE LINHA-DET     TO LINHA-REL
+                WRITE LINHA-REL
+                ADD 1 TO W-CONT-EXPORT
+                GO TO EXPORTA-001.
+       EXPORTA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                DISPLAY "REGISTROS EXPORTADOS: " W-CONT-EXPORT
+                CLOSE CADEPTO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
