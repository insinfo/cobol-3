@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201631.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * EXPORTACAO DE AMIGOS.DAT EM FORMATO TEXTO        *
+      * DELIMITADO POR ";", MESMO PADRAO DO P201627/      *
+      * P201628/P201629/P201630, PARA ANALISE EM           *
+      * PLANILHA.                                          *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOS.DAT".
+           COPY AMIGOREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-EXPORT      PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB          PIC X(132)
+           VALUE "APELIDO;NOME;CEP1;CEP2;LOGRADOURO;NUMERO;COMPLEMENTO;
+      -    "BAIRRO;CIDADE;UF;DDD;TELEFONE;EMAIL;TIPOAMIGO;SEXO;SIT".
+       01 LINHA-DET.
+                03 LD-APELIDO      PIC X(12).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NOME         PIC X(30).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-CEP1         PIC 9(05).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-CEP2         PIC 9(03).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-LOGRADOURO   PIC X(30).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-NUMERO       PIC 9(03).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-COMPLEMENTO  PIC 9(03).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-BAIRRO       PIC X(20).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-CIDADE       PIC X(20).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-UF           PIC X(02).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-DDD          PIC 9(02).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-TELEFONE     PIC 9(09).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-EMAIL        PIC X(30).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-TIPOAMIGO    PIC 9(01).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-SEXO         PIC X(01).
+                03 FILLER          PIC X(01) VALUE ";".
+                03 LD-SIT          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM EXPORTA-001 THRU EXPORTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT AMIGOS
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGOS: "
+                                                           ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O AMIGOS.DAT EM ORDEM DE       *
+      * APELIDO E GRAVA UMA LINHA DELIMITADA    *
+      * POR REGISTRO NO ARQUIVO DE EXPORTACAO   *
+      *****************************************
+       EXPORTA-001.
+                READ AMIGOS NEXT RECORD
+                   AT END
+                      GO TO EXPORTA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE APELIDO       TO LD-APELIDO
+                MOVE NOME          TO LD-NOME
+                MOVE CEP1          TO LD-CEP1
+                MOVE CEP2          TO LD-CEP2
+                MOVE LOGRADOURO    TO LD-LOGRADOURO
+                MOVE NUMERO        TO LD-NUMERO
+                MOVE COMPLEMENTO   TO LD-COMPLEMENTO
+                MOVE BAIRRO        TO LD-BAIRRO
+                MOVE CIDADE        TO LD-CIDADE
+                MOVE UF            TO LD-UF
+                MOVE DDD           TO LD-DDD
+                MOVE TELEFONE      TO LD-TELEFONE
+                MOVE EMAIL         TO LD-EMAIL
+                MOVE TIPO-AMIGO    TO LD-TIPOAMIGO
+                MOVE SEXO          TO LD-SEXO
+                MOVE SIT-REGISTRO  TO LD-SIT
+                MOVE LINHA-DET     TO LINHA-REL
+                WRITE LINHA-REL
+                ADD 1 TO W-CONT-EXPORT
+                GO TO EXPORTA-001.
+       EXPORTA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                DISPLAY "REGISTROS EXPORTADOS: " W-CONT-EXPORT
+                CLOSE AMIGOS RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
