@@ -0,0 +1,441 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201625.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * UNLOAD/BACKUP DIARIO DOS CINCO CADASTROS. LE     *
+      * CADCEP.DAT, CADEPTO.DAT, CADCARGO.DAT,           *
+      * CADNOTA.DAT E AMIGOS.DAT NA ORDEM DA CHAVE        *
+      * PRIMARIA E COPIA CADA UM PARA UM ARQUIVO          *
+      * SEQUENCIAL DATADO (SUFIXO AAAAMMDD), PARA QUE UMA *
+      * CARGA EM LOTE OU UM PROGRAMA COM DEFEITO TENHA     *
+      * COMO SER REVERTIDO. RODAR ANTES DA MANUTENCAO DO   *
+      * PROXIMO DIA.                                       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-CEP.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO-EPTO
+                    FILE STATUS  IS ST-EPTO.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CODIGO-CARGO
+                    FILE STATUS  IS ST-CARGO.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-NOTA.
+       SELECT AMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-AMIGOS.
+       SELECT CADCEP-BACKUP ASSIGN TO DISK
+                    FILE STATUS  IS ST-BKCEP.
+       SELECT CADEPTO-BACKUP ASSIGN TO DISK
+                    FILE STATUS  IS ST-BKEPTO.
+       SELECT CADCARGO-BACKUP ASSIGN TO DISK
+                    FILE STATUS  IS ST-BKCARGO.
+       SELECT CADNOTA-BACKUP ASSIGN TO DISK
+                    FILE STATUS  IS ST-BKNOTA.
+       SELECT AMIGOS-BACKUP ASSIGN TO DISK
+                    FILE STATUS  IS ST-BKAMIGOS.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CEPREC.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO-EPTO   PIC 9(03).
+                03 DENOMINACAO-EPTO PIC X(15).
+                03 CENTROCUSTO   PIC 9(1).
+                03 SIT-REGISTRO-EPTO PIC X(01) VALUE "A".
+                   88 SIT-ATIVO-EPTO     VALUE "A".
+                   88 SIT-EXCLUIDO-EPTO  VALUE "E".
+                03 FILLER        PIC X(39).
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO-CARGO      PIC 9(03).
+                03 DENOMINACAO-CARGO PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 SIT-REGISTRO-CARGO PIC X(01) VALUE "A".
+                   88 SIT-ATIVO-CARGO     VALUE "A".
+                   88 SIT-EXCLUIDO-CARGO  VALUE "E".
+                03 CODIGO-DEPTO      PIC 9(03) VALUE ZEROS.
+                03 FILLER            PIC X(27).
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD AMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AMIGOS.DAT".
+           COPY AMIGOREC.
+      *
+       FD CADCEP-BACKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOME-CADCEP.
+       01 REGCEP-BKP.
+                03 BKP-CEP.
+                   05 BKP-CEP1      PIC 9(05).
+                   05 BKP-CEP2      PIC 9(03).
+                03 BKP-LOGRAD       PIC X(35).
+                03 BKP-BAIRRO       PIC X(20).
+                03 BKP-CIDADE       PIC X(20).
+                03 BKP-UF           PIC X(02).
+                03 BKP-NUMERO       PIC 9(05).
+                03 BKP-SIT-CEP      PIC X(01).
+                03 FILLER           PIC X(44).
+       FD CADEPTO-BACKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOME-CADEPTO.
+       01 REGDEPTO-BKP.
+                03 BKP-CODIGO-EPTO    PIC 9(03).
+                03 BKP-DENOMIN-EPTO   PIC X(15).
+                03 BKP-CENTROCUSTO    PIC 9(1).
+                03 BKP-SIT-EPTO       PIC X(01).
+                03 FILLER             PIC X(39).
+       FD CADCARGO-BACKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOME-CADCARGO.
+       01 REGCARGO-BKP.
+                03 BKP-CODIGO-CARGO      PIC 9(03).
+                03 BKP-DENOMIN-CARGO     PIC X(15).
+                03 BKP-TIPOSALARIO       PIC X(01).
+                03 BKP-SALARIOBASE       PIC 9(06)V99.
+                03 BKP-NIVELESCOLARIDADE PIC 9(01).
+                03 BKP-SIT-CARGO         PIC X(01).
+                03 BKP-DEPTO-CARGO       PIC 9(03).
+                03 FILLER                PIC X(27).
+       FD CADNOTA-BACKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOME-CADNOTA.
+       01 REGNOTA-BKP.
+                03 BKP-CHAVE-NOTA.
+                   05 BKP-RM         PIC 9(05).
+                   05 BKP-TURMA      PIC X(05).
+                   05 BKP-ANOLETIVO  PIC 9(04).
+                03 BKP-NOME          PIC X(35).
+                03 BKP-SEXO          PIC X(01).
+                03 BKP-DATANASC.
+                   05 BKP-DIA   PIC 9(02).
+                   05 BKP-MES   PIC 9(02).
+                   05 BKP-ANO   PIC 9(04).
+                03 BKP-NOTAS.
+                   05 BKP-NOTA1  PIC 9(02)V99.
+                   05 BKP-NOTA2  PIC 9(02)V99.
+                   05 BKP-NOTAREC PIC 9(02)V99.
+                03 BKP-FALTAS.
+                   05 BKP-FALTAS1 PIC 9(02).
+                   05 BKP-FALTAS2 PIC 9(02).
+                03 BKP-SIT-NOTA   PIC X(01).
+                03 FILLER         PIC X(24).
+       FD AMIGOS-BACKUP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS W-NOME-AMIGOS.
+       01 REGCLI-BKP.
+                03 BKP-APELIDO      PIC X(12).
+                03 BKP-NOME-CLI     PIC X(30).
+                03 BKP-CEP-CLI.
+                   05 BKP-CEP1-CLI  PIC 9(05).
+                   05 BKP-CEP2-CLI  PIC 9(03).
+                03 BKP-ENDERECO.
+                   05 BKP-LOGRADOURO  PIC X(30).
+                   05 BKP-NUMERO-CLI  PIC 9(03).
+                   05 BKP-COMPLEMENTO PIC 9(03).
+                03 BKP-BAIRRO-CLI   PIC X(20).
+                03 BKP-CIDADE-CLI   PIC X(20).
+                03 BKP-UF-CLI       PIC X(02).
+                03 BKP-DDD          PIC 9(02).
+                03 BKP-TELEFONE     PIC 9(09).
+                03 BKP-EMAIL        PIC X(30).
+                03 BKP-TIPO-AMIGO   PIC 9(01).
+                03 BKP-SEXO-CLI     PIC X(01).
+                03 BKP-SIT-CLI      PIC X(01).
+      *
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-CEP             PIC X(02) VALUE "00".
+       77 ST-EPTO            PIC X(02) VALUE "00".
+       77 ST-CARGO           PIC X(02) VALUE "00".
+       77 ST-NOTA            PIC X(02) VALUE "00".
+       77 ST-AMIGOS          PIC X(02) VALUE "00".
+       77 ST-BKCEP           PIC X(02) VALUE "00".
+       77 ST-BKEPTO          PIC X(02) VALUE "00".
+       77 ST-BKCARGO         PIC X(02) VALUE "00".
+       77 ST-BKNOTA          PIC X(02) VALUE "00".
+       77 ST-BKAMIGOS        PIC X(02) VALUE "00".
+       77 W-CONT-CEP         PIC 9(05) VALUE ZEROS.
+       77 W-CONT-EPTO        PIC 9(05) VALUE ZEROS.
+       77 W-CONT-CARGO       PIC 9(05) VALUE ZEROS.
+       77 W-CONT-NOTA        PIC 9(05) VALUE ZEROS.
+       77 W-CONT-AMIGOS      PIC 9(05) VALUE ZEROS.
+       01 W-HOJE.
+                03 W-ANO-ATUAL     PIC 9(04).
+                03 W-MES-ATUAL     PIC 9(02).
+                03 W-DIA-ATUAL     PIC 9(02).
+       01 W-NOME-CADCEP.
+                03 FILLER          PIC X(09) VALUE "CADCEP.BK".
+                03 W-SUFIXO-CEP    PIC X(08).
+       01 W-NOME-CADEPTO.
+                03 FILLER          PIC X(10) VALUE "CADEPTO.BK".
+                03 W-SUFIXO-EPTO   PIC X(08).
+       01 W-NOME-CADCARGO.
+                03 FILLER          PIC X(11) VALUE "CADCARGO.BK".
+                03 W-SUFIXO-CARGO  PIC X(08).
+       01 W-NOME-CADNOTA.
+                03 FILLER          PIC X(10) VALUE "CADNOTA.BK".
+                03 W-SUFIXO-NOTA   PIC X(08).
+       01 W-NOME-AMIGOS.
+                03 FILLER          PIC X(09) VALUE "AMIGOS.BK".
+                03 W-SUFIXO-AMIGOS PIC X(08).
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "BACKUP DIARIO DOS CADASTROS".
+       01 LINHA-DET1.
+                03 FILLER         PIC X(20) VALUE "CADCEP    -> ".
+                03 LD-NOME1       PIC X(20).
+                03 FILLER         PIC X(12) VALUE " REGISTROS: ".
+                03 LD-CONT1       PIC ZZZZ9.
+       01 LINHA-DET2.
+                03 FILLER         PIC X(20) VALUE "CADEPTO   -> ".
+                03 LD-NOME2       PIC X(20).
+                03 FILLER         PIC X(12) VALUE " REGISTROS: ".
+                03 LD-CONT2       PIC ZZZZ9.
+       01 LINHA-DET3.
+                03 FILLER         PIC X(20) VALUE "CADCARGO  -> ".
+                03 LD-NOME3       PIC X(20).
+                03 FILLER         PIC X(12) VALUE " REGISTROS: ".
+                03 LD-CONT3       PIC ZZZZ9.
+       01 LINHA-DET4.
+                03 FILLER         PIC X(20) VALUE "CADNOTA   -> ".
+                03 LD-NOME4       PIC X(20).
+                03 FILLER         PIC X(12) VALUE " REGISTROS: ".
+                03 LD-CONT4       PIC ZZZZ9.
+       01 LINHA-DET5.
+                03 FILLER         PIC X(20) VALUE "AMIGOS    -> ".
+                03 LD-NOME5       PIC X(20).
+                03 FILLER         PIC X(12) VALUE " REGISTROS: ".
+                03 LD-CONT5       PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM BACKUP-CADCEP THRU BACKUP-CADCEP-FIM
+                PERFORM BACKUP-CADEPTO THRU BACKUP-CADEPTO-FIM
+                PERFORM BACKUP-CADCARGO THRU BACKUP-CADCARGO-FIM
+                PERFORM BACKUP-CADNOTA THRU BACKUP-CADNOTA-FIM
+                PERFORM BACKUP-AMIGOS THRU BACKUP-AMIGOS-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO W-SUFIXO-CEP
+                MOVE W-HOJE TO W-SUFIXO-EPTO
+                MOVE W-HOJE TO W-SUFIXO-CARGO
+                MOVE W-HOJE TO W-SUFIXO-NOTA
+                MOVE W-HOJE TO W-SUFIXO-AMIGOS
+                OPEN INPUT CADCEP
+                IF ST-CEP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP: " ST-CEP
+                   STOP RUN.
+                OPEN INPUT CADEPTO
+                IF ST-EPTO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                             ST-EPTO
+                   STOP RUN.
+                OPEN INPUT CADCARGO
+                IF ST-CARGO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: "
+                                                            ST-CARGO
+                   STOP RUN.
+                OPEN INPUT CADNOTA
+                IF ST-NOTA NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: "
+                                                             ST-NOTA
+                   STOP RUN.
+                OPEN INPUT AMIGOS
+                IF ST-AMIGOS NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO AMIGOS: "
+                                                           ST-AMIGOS
+                   STOP RUN.
+                OPEN OUTPUT CADCEP-BACKUP
+                OPEN OUTPUT CADEPTO-BACKUP
+                OPEN OUTPUT CADCARGO-BACKUP
+                OPEN OUTPUT CADNOTA-BACKUP
+                OPEN OUTPUT AMIGOS-BACKUP
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COPIA CADCEP.DAT EM ORDEM DE CEP PARA  *
+      * O BACKUP DATADO DO DIA                 *
+      *****************************************
+       BACKUP-CADCEP.
+                READ CADCEP NEXT RECORD
+                   AT END
+                      GO TO BACKUP-CADCEP-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CEP OF REGCEP TO BKP-CEP
+                MOVE LOGRAD        TO BKP-LOGRAD
+                MOVE BAIRRO OF REGCEP TO BKP-BAIRRO
+                MOVE CIDADE OF REGCEP TO BKP-CIDADE
+                MOVE UF OF REGCEP  TO BKP-UF
+                MOVE NUMERO OF REGCEP TO BKP-NUMERO
+                MOVE SIT-REGISTRO OF REGCEP TO BKP-SIT-CEP
+                WRITE REGCEP-BKP
+                ADD 1 TO W-CONT-CEP
+                GO TO BACKUP-CADCEP.
+       BACKUP-CADCEP-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COPIA CADEPTO.DAT EM ORDEM DE CODIGO   *
+      * PARA O BACKUP DATADO DO DIA            *
+      *****************************************
+       BACKUP-CADEPTO.
+                READ CADEPTO NEXT RECORD
+                   AT END
+                      GO TO BACKUP-CADEPTO-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CODIGO-EPTO       TO BKP-CODIGO-EPTO
+                MOVE DENOMINACAO-EPTO  TO BKP-DENOMIN-EPTO
+                MOVE CENTROCUSTO       TO BKP-CENTROCUSTO
+                MOVE SIT-REGISTRO-EPTO TO BKP-SIT-EPTO
+                WRITE REGDEPTO-BKP
+                ADD 1 TO W-CONT-EPTO
+                GO TO BACKUP-CADEPTO.
+       BACKUP-CADEPTO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COPIA CADCARGO.DAT EM ORDEM DE CODIGO  *
+      * PARA O BACKUP DATADO DO DIA            *
+      *****************************************
+       BACKUP-CADCARGO.
+                READ CADCARGO NEXT RECORD
+                   AT END
+                      GO TO BACKUP-CADCARGO-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CODIGO-CARGO       TO BKP-CODIGO-CARGO
+                MOVE DENOMINACAO-CARGO  TO BKP-DENOMIN-CARGO
+                MOVE TIPOSALARIO        TO BKP-TIPOSALARIO
+                MOVE SALARIOBASE        TO BKP-SALARIOBASE
+                MOVE NIVELESCOLARIDADE  TO BKP-NIVELESCOLARIDADE
+                MOVE SIT-REGISTRO-CARGO TO BKP-SIT-CARGO
+                MOVE CODIGO-DEPTO       TO BKP-DEPTO-CARGO
+                WRITE REGCARGO-BKP
+                ADD 1 TO W-CONT-CARGO
+                GO TO BACKUP-CADCARGO.
+       BACKUP-CADCARGO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COPIA CADNOTA.DAT EM ORDEM DE          *
+      * CHAVE-NOTA PARA O BACKUP DATADO DO DIA *
+      *****************************************
+       BACKUP-CADNOTA.
+                READ CADNOTA NEXT RECORD
+                   AT END
+                      GO TO BACKUP-CADNOTA-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CHAVE-NOTA  TO BKP-CHAVE-NOTA
+                MOVE NOME OF REGNOTA TO BKP-NOME
+                MOVE SEXO OF REGNOTA TO BKP-SEXO
+                MOVE DATANASCIMENTO TO BKP-DATANASC
+                MOVE NOTAS       TO BKP-NOTAS
+                MOVE FALTAS      TO BKP-FALTAS
+                MOVE SIT-REGISTRO OF REGNOTA TO BKP-SIT-NOTA
+                WRITE REGNOTA-BKP
+                ADD 1 TO W-CONT-NOTA
+                GO TO BACKUP-CADNOTA.
+       BACKUP-CADNOTA-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COPIA AMIGOS.DAT EM ORDEM DE APELIDO   *
+      * PARA O BACKUP DATADO DO DIA            *
+      *****************************************
+       BACKUP-AMIGOS.
+                READ AMIGOS NEXT RECORD
+                   AT END
+                      GO TO BACKUP-AMIGOS-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE APELIDO     TO BKP-APELIDO
+                MOVE NOME OF REGCLI TO BKP-NOME-CLI
+                MOVE CEP OF REGCLI  TO BKP-CEP-CLI
+                MOVE ENDERECO    TO BKP-ENDERECO
+                MOVE BAIRRO OF REGCLI TO BKP-BAIRRO-CLI
+                MOVE CIDADE OF REGCLI TO BKP-CIDADE-CLI
+                MOVE UF OF REGCLI   TO BKP-UF-CLI
+                MOVE DDD         TO BKP-DDD
+                MOVE TELEFONE    TO BKP-TELEFONE
+                MOVE EMAIL       TO BKP-EMAIL
+                MOVE TIPO-AMIGO  TO BKP-TIPO-AMIGO
+                MOVE SEXO OF REGCLI TO BKP-SEXO-CLI
+                MOVE SIT-REGISTRO OF REGCLI TO BKP-SIT-CLI
+                WRITE REGCLI-BKP
+                ADD 1 TO W-CONT-AMIGOS
+                GO TO BACKUP-AMIGOS.
+       BACKUP-AMIGOS-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE W-NOME-CADCEP    TO LD-NOME1
+                MOVE W-CONT-CEP       TO LD-CONT1
+                WRITE LINHA-REL FROM LINHA-DET1
+                MOVE W-NOME-CADEPTO   TO LD-NOME2
+                MOVE W-CONT-EPTO      TO LD-CONT2
+                WRITE LINHA-REL FROM LINHA-DET2
+                MOVE W-NOME-CADCARGO  TO LD-NOME3
+                MOVE W-CONT-CARGO     TO LD-CONT3
+                WRITE LINHA-REL FROM LINHA-DET3
+                MOVE W-NOME-CADNOTA   TO LD-NOME4
+                MOVE W-CONT-NOTA      TO LD-CONT4
+                WRITE LINHA-REL FROM LINHA-DET4
+                MOVE W-NOME-AMIGOS    TO LD-NOME5
+                MOVE W-CONT-AMIGOS    TO LD-CONT5
+                WRITE LINHA-REL FROM LINHA-DET5
+                CLOSE CADCEP CADEPTO CADCARGO CADNOTA AMIGOS
+                CLOSE CADCEP-BACKUP CADEPTO-BACKUP CADCARGO-BACKUP
+                      CADNOTA-BACKUP AMIGOS-BACKUP RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
