@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201627.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * EXPORTACAO DE CADCEP.DAT EM FORMATO TEXTO        *
+      * DELIMITADO POR ";" (CAMPOS COM VIRGULA COMO       *
+      * SEPARADOR DECIMAL NAO PODEM USAR "," COMO          *
+      * DELIMITADOR), PARA QUE FINANCEIRO/RH POSSAM ABRIR  *
+      * OS DADOS NUMA PLANILHA SEM REDIGITAR TELA POR      *
+      * TELA.                                              *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CEPREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(132).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 W-CONT-EXPORT      PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB          PIC X(132)
+           VALUE "CEP1;CEP2;LOGRAD;BAIRRO;CIDADE;UF;NUMERO;SIT".
+       01 LINHA-DET.
+                03 LD-CEP1      PIC 9(05).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-CEP2      PIC 9(03).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-LOGRAD    PIC X(35).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-BAIRRO    PIC X(20).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-CIDADE    PIC X(20).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-UF        PIC X(02).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-NUMERO    PIC 9(05).
+                03 FILLER       PIC X(01) VALUE ";".
+                03 LD-SIT       PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM EXPORTA-001 THRU EXPORTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB TO LINHA-REL
+                WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADCEP.DAT EM ORDEM DE CEP  *
+      * E GRAVA UMA LINHA DELIMITADA POR        *
+      * REGISTRO NO ARQUIVO DE EXPORTACAO       *
+      *****************************************
+       EXPORTA-001.
+                READ CADCEP NEXT RECORD
+                   AT END
+                      GO TO EXPORTA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                MOVE CEP1          TO LD-CEP1
+                MOVE CEP2          TO LD-CEP2
+                MOVE LOGRAD        TO LD-LOGRAD
+                MOVE BAIRRO        TO LD-BAIRRO
+                MOVE CIDADE        TO LD-CIDADE
+                MOVE UF            TO LD-UF
+                MOVE NUMERO        TO LD-NUMERO
+                MOVE SIT-REGISTRO  TO LD-SIT
+                MOVE LINHA-DET     TO LINHA-REL
+                WRITE LINHA-REL
+                ADD 1 TO W-CONT-EXPORT
+                GO TO EXPORTA-001.
+       EXPORTA-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                DISPLAY "REGISTROS EXPORTADOS: " W-CONT-EXPORT
+                CLOSE CADCEP RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
