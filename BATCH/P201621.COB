@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201621.
+       AUTHOR. MATEUS.
+      ****************************************************
+      * RELATORIO DE SITUACAO FINAL POR SEXO - CONTA      *
+      * QUANTOS ALUNOS FICARAM EM APROVADO/RECUP. NOTAS/  *
+      * REPOSICAO AULAS/REPROVADO, SEPARADO POR SEXO       *
+      * MASCULINO E FEMININO, PARA O BALANCO QUE A         *
+      * COORDENACAO PEDE TODO TERMO.                       *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL               PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       01 MEDIA              PIC Z9,99.
+       01 VALIDACAO499       PIC Z9,99.
+       01 TOTALFALTAS        PIC 9(02).
+       01 SITUACAOFINAL      PIC X(20).
+       77 CT-M-APROVADO      PIC 9(05) VALUE ZEROS.
+       77 CT-M-RECUP         PIC 9(05) VALUE ZEROS.
+       77 CT-M-REPOSICAO     PIC 9(05) VALUE ZEROS.
+       77 CT-M-REPROVADO     PIC 9(05) VALUE ZEROS.
+       77 CT-F-APROVADO      PIC 9(05) VALUE ZEROS.
+       77 CT-F-RECUP         PIC 9(05) VALUE ZEROS.
+       77 CT-F-REPOSICAO     PIC 9(05) VALUE ZEROS.
+       77 CT-F-REPROVADO     PIC 9(05) VALUE ZEROS.
+       77 CT-GERAL           PIC 9(06) VALUE ZEROS.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "RELATORIO DE SITUACAO FINAL POR SEXO".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "SITUACAO                MASCULINO   FEMININO   TOTAL".
+       01 LINHA-DET.
+                03 LD-SITUACAO    PIC X(20).
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-MASC        PIC ZZZZ9.
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-FEM         PIC ZZZZ9.
+                03 FILLER         PIC X(05) VALUE SPACES.
+                03 LD-TOTAL       PIC ZZZZ9.
+       01 LINHA-TOTGERAL.
+                03 FILLER         PIC X(25)
+                    VALUE "TOTAL GERAL DE ALUNOS: ".
+                03 LG-CONT        PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CALCULA-001 THRU CALCULA-001-FIM
+                PERFORM IMPRIME-001 THRU IMPRIME-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADNOTA
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADNOTA.DAT, RECALCULA A    *
+      * SITUACAO FINAL DE CADA ALUNO E SOMA NO *
+      * CONTADOR DO SEXO/SITUACAO CORRESPONDEN *
+      *****************************************
+       CALCULA-001.
+                READ CADNOTA NEXT RECORD
+                   AT END
+                      GO TO CALCULA-001-FIM
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO CALCULA-001.
+                COMPUTE MEDIA = (NOTA1 + NOTA2) / 2
+                PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+                IF (SITUACAOFINAL = "RECUP. NOTAS" OR "REPROVADO")
+                   AND NOTAREC > ZEROS
+                   COMPUTE MEDIA = ((NOTA1 + NOTA2) / 2 + NOTAREC) / 2
+                   PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+                END-IF
+                IF SEXO = "M"
+                   PERFORM SOMA-MASCULINO THRU SOMA-MASCULINO-FIM
+                ELSE
+                   PERFORM SOMA-FEMININO THRU SOMA-FEMININO-FIM.
+                ADD 1 TO CT-GERAL
+                GO TO CALCULA-001.
+       CALCULA-001-FIM.
+                EXIT.
+      *
+       SOMA-MASCULINO.
+                IF SITUACAOFINAL = "APROVADO"
+                   ADD 1 TO CT-M-APROVADO
+                ELSE IF SITUACAOFINAL = "RECUP. NOTAS"
+                   ADD 1 TO CT-M-RECUP
+                ELSE IF SITUACAOFINAL = "REPOSICAO AULAS"
+                   ADD 1 TO CT-M-REPOSICAO
+                ELSE
+                   ADD 1 TO CT-M-REPROVADO.
+       SOMA-MASCULINO-FIM.
+                EXIT.
+      *
+       SOMA-FEMININO.
+                IF SITUACAOFINAL = "APROVADO"
+                   ADD 1 TO CT-F-APROVADO
+                ELSE IF SITUACAOFINAL = "RECUP. NOTAS"
+                   ADD 1 TO CT-F-RECUP
+                ELSE IF SITUACAOFINAL = "REPOSICAO AULAS"
+                   ADD 1 TO CT-F-REPOSICAO
+                ELSE
+                   ADD 1 TO CT-F-REPROVADO.
+       SOMA-FEMININO-FIM.
+                EXIT.
+      *
+      *****************************************
+      * IMPRESSAO DO RELATORIO, UMA LINHA POR  *
+      * SITUACAO, COM AS COLUNAS DE SEXO       *
+      *****************************************
+       IMPRIME-001.
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE "APROVADO"        TO LD-SITUACAO
+                MOVE CT-M-APROVADO     TO LD-MASC
+                MOVE CT-F-APROVADO     TO LD-FEM
+                ADD CT-M-APROVADO CT-F-APROVADO GIVING LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "RECUP. NOTAS"    TO LD-SITUACAO
+                MOVE CT-M-RECUP        TO LD-MASC
+                MOVE CT-F-RECUP        TO LD-FEM
+                ADD CT-M-RECUP CT-F-RECUP GIVING LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "REPOSICAO AULAS" TO LD-SITUACAO
+                MOVE CT-M-REPOSICAO    TO LD-MASC
+                MOVE CT-F-REPOSICAO    TO LD-FEM
+                ADD CT-M-REPOSICAO CT-F-REPOSICAO GIVING LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE "REPROVADO"       TO LD-SITUACAO
+                MOVE CT-M-REPROVADO    TO LD-MASC
+                MOVE CT-F-REPROVADO    TO LD-FEM
+                ADD CT-M-REPROVADO CT-F-REPROVADO GIVING LD-TOTAL
+                WRITE LINHA-REL FROM LINHA-DET
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE CT-GERAL TO LG-CONT
+                WRITE LINHA-REL FROM LINHA-TOTGERAL.
+       IMPRIME-001-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                CLOSE CADNOTA RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
+      *
+       COPY SITUACLC.
