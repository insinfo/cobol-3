@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201633.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * RELATORIO DE EFETIVO POR DEPARTAMENTO - PERCORRE *
+      * O CADCARGO.DAT PELA CHAVE ALTERNATIVA             *
+      * CODIGO-DEPTO (WITH DUPLICATES, DECLARADA NO       *
+      * FP201612 JUNTO COM O CAMPO DE VINCULO AO CADEPTO) *
+      * CONTANDO QUANTOS CARGOS ATIVOS APONTAM PARA CADA  *
+      * DEPARTAMENTO E IMPRIMINDO UMA LINHA POR           *
+      * DEPARTAMENTO COM A DENOMINACAO BUSCADA NO         *
+      * CADEPTO.DAT.                                       *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODIGO-DEPTO
+                               WITH DUPLICATES.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO-EPTO
+                    FILE STATUS  IS ST-EPTO.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 SIT-REGISTRO      PIC X(01) VALUE "A".
+                   88 SIT-ATIVO         VALUE "A".
+                   88 SIT-EXCLUIDO      VALUE "E".
+                03 CODIGO-DEPTO      PIC 9(03) VALUE ZEROS.
+                03 FILLER            PIC X(27).
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO-EPTO       PIC 9(03).
+                03 DENOMINACAO-EPTO  PIC X(15).
+                03 CENTROCUSTO-EPTO  PIC 9(1).
+                03 SIT-REGISTRO-EPTO PIC X(01) VALUE "A".
+                   88 SIT-ATIVO-EPTO    VALUE "A".
+                   88 SIT-EXCLUIDO-EPTO VALUE "E".
+                03 FILLER             PIC X(39).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO            PIC X(02) VALUE "00".
+       77 ST-EPTO            PIC X(02) VALUE "00".
+       77 W-PRIM-LEITURA     PIC X(01) VALUE "S".
+       77 W-DEPTO-ANTERIOR   PIC 9(03) VALUE ZEROS.
+       77 W-CONT-DEPTO       PIC 9(05) VALUE ZEROS.
+       77 W-CONT-LINHAS      PIC 9(05) VALUE ZEROS.
+       77 W-DENOM-ACHADA     PIC X(25) VALUE SPACES.
+       01 LINHA-CAB1         PIC X(80)
+           VALUE "RELATORIO DE EFETIVO POR DEPARTAMENTO - CADCARGO".
+       01 LINHA-CAB2         PIC X(80)
+           VALUE "DEPTO  DENOMINACAO              QTDE DE CARGOS".
+       01 LINHA-DET.
+                03 LD-DEPTO       PIC ZZ9.
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 LD-DENOMINACAO PIC X(25).
+                03 FILLER         PIC X(01) VALUE SPACES.
+                03 LD-QTDE        PIC ZZZZ9.
+       01 LINHA-QTDE.
+                03 FILLER         PIC X(33)
+                    VALUE "TOTAL DE DEPARTAMENTOS LISTADOS: ".
+                03 LQ-CONT        PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+                PERFORM CONTA-001 THRU CONTA-001-FIM
+                PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+                STOP RUN.
+      *
+       ABRE-ARQUIVOS.
+                OPEN INPUT CADCARGO
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: "
+                                                             ST-ERRO
+                   STOP RUN.
+                OPEN INPUT CADEPTO
+                IF ST-EPTO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                             ST-EPTO
+                   STOP RUN.
+                OPEN OUTPUT RELATORIO
+                MOVE LINHA-CAB1 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE LINHA-CAB2 TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE ZEROS TO CODIGO-DEPTO
+                START CADCARGO KEY IS NOT LESS THAN CODIGO-DEPTO
+                IF ST-ERRO NOT = "00"
+                   GO TO ABRE-ARQUIVOS-FIM.
+       ABRE-ARQUIVOS-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADCARGO.DAT EM ORDEM DE    *
+      * CODIGO-DEPTO (CHAVE ALTERNATIVA) E,    *
+      * A CADA MUDANCA DE DEPARTAMENTO, IMPRIME*
+      * A CONTAGEM ACUMULADA DO DEPARTAMENTO   *
+      * ANTERIOR, IGNORANDO CARGOS EXCLUIDOS    *
+      *****************************************
+       CONTA-001.
+                READ CADCARGO NEXT RECORD
+                   AT END
+                      GO TO CONTA-FLUSH-FINAL
+                   NOT AT END
+                      NEXT SENTENCE.
+                IF SIT-EXCLUIDO
+                   GO TO CONTA-001.
+                IF W-PRIM-LEITURA = "S"
+                   MOVE "N" TO W-PRIM-LEITURA
+                   MOVE CODIGO-DEPTO TO W-DEPTO-ANTERIOR
+                   MOVE ZEROS        TO W-CONT-DEPTO
+                   GO TO CONTA-ACUMULA.
+                IF CODIGO-DEPTO NOT = W-DEPTO-ANTERIOR
+                   PERFORM CONTA-IMPRIME THRU CONTA-IMPRIME-FIM
+                   MOVE CODIGO-DEPTO TO W-DEPTO-ANTERIOR
+                   MOVE ZEROS        TO W-CONT-DEPTO.
+       CONTA-ACUMULA.
+                ADD 1 TO W-CONT-DEPTO
+                GO TO CONTA-001.
+       CONTA-FLUSH-FINAL.
+                IF W-PRIM-LEITURA = "N"
+                   PERFORM CONTA-IMPRIME THRU CONTA-IMPRIME-FIM.
+       CONTA-001-FIM.
+                EXIT.
+      *
+      *****************************************
+      * BUSCA A DENOMINACAO DO DEPARTAMENTO    *
+      * ACUMULADO NO CADEPTO.DAT E GRAVA A     *
+      * LINHA DE DETALHE NO RELATORIO          *
+      *****************************************
+       CONTA-IMPRIME.
+                IF W-DEPTO-ANTERIOR = ZEROS
+                   MOVE "*** SEM DEPARTAMENTO ***" TO W-DENOM-ACHADA
+                   GO TO CONTA-IMPRIME-GRAVA.
+                MOVE W-DEPTO-ANTERIOR TO CODIGO-EPTO
+                READ CADEPTO
+                IF ST-EPTO = "00" AND SIT-ATIVO-EPTO
+                   MOVE DENOMINACAO-EPTO TO W-DENOM-ACHADA
+                ELSE
+                   MOVE "*** DEPTO INEXISTENTE ***" TO W-DENOM-ACHADA.
+       CONTA-IMPRIME-GRAVA.
+                MOVE W-DEPTO-ANTERIOR TO LD-DEPTO
+                MOVE W-DENOM-ACHADA   TO LD-DENOMINACAO
+                MOVE W-CONT-DEPTO     TO LD-QTDE
+                WRITE LINHA-REL FROM LINHA-DET
+                ADD 1 TO W-CONT-LINHAS.
+       CONTA-IMPRIME-FIM.
+                EXIT.
+      *
+       FECHA-ARQUIVOS.
+                MOVE SPACES TO LINHA-REL
+                WRITE LINHA-REL
+                MOVE W-CONT-LINHAS TO LQ-CONT
+                WRITE LINHA-REL FROM LINHA-QTDE
+                CLOSE CADCARGO CADEPTO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+                EXIT.
