@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201618.
+       AUTHOR. GILLIARD.
+      **************************************************
+      * REAJUSTE EM MASSA DO SALARIOBASE DO CADCARGO.   *
+      * LE OS PARAMETROS DE UM CARTAO (SYSIN): MODO     *
+      * (P=PERCENTUAL, F=VALOR FIXO) E O VALOR DO       *
+      * REAJUSTE, E APLICA A TODOS OS REGISTROS DO      *
+      * CADCARGO.DAT, IMPRIMINDO O SALARIOBASE ANTES E  *
+      * DEPOIS DE CADA CODIGO.                          *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO            PIC 9(03).
+                03 DENOMINACAO       PIC X(15).
+                03 TIPOSALARIO       PIC X(01).
+                03 SALARIOBASE       PIC 9(06)V99.
+                03 NIVELESCOLARIDADE PIC 9(01).
+                03 SIT-REGISTRO      PIC X(01) VALUE "A".
+                   88 SIT-ATIVO         VALUE "A".
+                   88 SIT-EXCLUIDO      VALUE "E".
+                03 CODIGO-DEPTO      PIC 9(03) VALUE ZEROS.
+                03 FILLER            PIC X(27).
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL                 PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-MODO            PIC X(01) VALUE SPACES.
+       77 W-PERCENTUAL      PIC 9(03)V99 VALUE ZEROS.
+       77 W-VALORFIXO       PIC 9(06)V99 VALUE ZEROS.
+       77 W-SALARIO-ANTES   PIC 9(06)V99 VALUE ZEROS.
+       77 W-TOTAL-ANTES     PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOTAL-DEPOIS    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CONT            PIC 9(05) VALUE ZEROS.
+       01 LINHA-CAB1        PIC X(80)
+           VALUE "REAJUSTE DE SALARIOBASE - CADCARGO".
+       01 LINHA-CAB2        PIC X(80)
+           VALUE "COD DENOMINACAO        SALARIO ANTES  SALARIO DEPOIS".
+       01 LINHA-DET.
+                03 LD-CODIGO      PIC ZZ9.
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 LD-DENOMINACAO PIC X(15).
+                03 FILLER         PIC X(02) VALUE SPACES.
+                03 LD-ANTES       PIC ZZZZZ9,99.
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LD-DEPOIS      PIC ZZZZZ9,99.
+       01 LINHA-TOTAL.
+                03 FILLER         PIC X(20)
+                    VALUE "TOTAIS: ".
+                03 LT-ANTES       PIC ZZZZZZZ9,99.
+                03 FILLER         PIC X(03) VALUE SPACES.
+                03 LT-DEPOIS      PIC ZZZZZZZ9,99.
+       01 LINHA-QTDE.
+                03 FILLER         PIC X(27)
+                    VALUE "TOTAL DE CARGOS AJUSTADOS: ".
+                03 LQ-CONT        PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ACEITA-PARM THRU ACEITA-PARM-FIM
+           PERFORM ABRE-ARQUIVOS THRU ABRE-ARQUIVOS-FIM
+           PERFORM AJUSTA-001 THRU AJUSTA-001-FIM
+           PERFORM FECHA-ARQUIVOS THRU FECHA-ARQUIVOS-FIM
+           STOP RUN.
+      *
+      *****************************************
+      * LEITURA DO CARTAO DE PARAMETROS        *
+      * (SYSIN): MODO (P/F) E VALOR DO AJUSTE  *
+      *****************************************
+       ACEITA-PARM.
+           ACCEPT W-MODO
+           IF W-MODO = "P" OR "p"
+              ACCEPT W-PERCENTUAL
+           ELSE
+              ACCEPT W-VALORFIXO.
+       ACEITA-PARM-FIM.
+           EXIT.
+      *
+       ABRE-ARQUIVOS.
+           OPEN I-O CADCARGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT RELATORIO
+           MOVE LINHA-CAB1 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-CAB2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ABRE-ARQUIVOS-FIM.
+           EXIT.
+      *
+      *****************************************
+      * PERCORRE O CADCARGO.DAT SEQUENCIALMENTE*
+      * APLICANDO O REAJUSTE E REGRAVANDO CADA *
+      * REGISTRO                               *
+      *****************************************
+       AJUSTA-001.
+           READ CADCARGO NEXT RECORD
+              AT END
+                 GO TO AJUSTA-001-FIM
+              NOT AT END
+                 NEXT SENTENCE.
+           IF SIT-EXCLUIDO
+              GO TO AJUSTA-001.
+           MOVE SALARIOBASE TO W-SALARIO-ANTES
+           IF W-MODO = "P" OR "p"
+              COMPUTE SALARIOBASE ROUNDED =
+                      SALARIOBASE + (SALARIOBASE * W-PERCENTUAL / 100)
+           ELSE
+              COMPUTE SALARIOBASE = SALARIOBASE + W-VALORFIXO.
+           REWRITE REGCARGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA REGRAVACAO DO CODIGO " CODIGO ": "
+                      ST-ERRO.
+           MOVE CODIGO            TO LD-CODIGO
+           MOVE DENOMINACAO       TO LD-DENOMINACAO
+           MOVE W-SALARIO-ANTES   TO LD-ANTES
+           MOVE SALARIOBASE       TO LD-DEPOIS
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD W-SALARIO-ANTES TO W-TOTAL-ANTES
+           ADD SALARIOBASE     TO W-TOTAL-DEPOIS
+           ADD 1 TO W-CONT
+           GO TO AJUSTA-001.
+       AJUSTA-001-FIM.
+           EXIT.
+      *
+       FECHA-ARQUIVOS.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOTAL-ANTES  TO LT-ANTES
+           MOVE W-TOTAL-DEPOIS TO LT-DEPOIS
+           WRITE LINHA-REL FROM LINHA-TOTAL
+           MOVE W-CONT TO LQ-CONT
+           WRITE LINHA-REL FROM LINHA-QTDE
+           CLOSE CADCARGO RELATORIO.
+       FECHA-ARQUIVOS-FIM.
+           EXIT.
