@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201614.
+       AUTHOR. MATEUS.
+      **************************************
+      * RELATORIO DE TURMA (SITUACAO FINAL) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT WORK-FILE ASSIGN TO DISK.
+       SELECT RELATORIO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+           COPY NOTAREC.
+       SD WORK-FILE.
+       01 WORK-REC.
+                03 WK-SITUACAO    PIC X(20).
+                03 WK-RM          PIC 9(05).
+                03 WK-NOME        PIC X(35).
+                03 WK-MEDIA       PIC 99V99.
+       FD RELATORIO
+               LABEL RECORD IS OMITTED.
+       01 LINHA-REL               PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO           PIC X(02) VALUE "00".
+       77 W-FIM-CADNOTA     PIC X(01) VALUE "N".
+           88 FIM-CADNOTA           VALUE "S".
+       77 W-FIM-WORK        PIC X(01) VALUE "N".
+           88 FIM-WORK              VALUE "S".
+       77 W-SIT-ANTERIOR    PIC X(20) VALUE SPACES.
+       77 W-CONT-GRUPO      PIC 9(05) VALUE ZEROS.
+       77 W-CONT-GERAL      PIC 9(05) VALUE ZEROS.
+       01 MEDIA             PIC Z9,99.
+       01 VALIDACAO499      PIC Z9,99.
+       01 TOTALFALTAS       PIC 9(02).
+       01 SITUACAOFINAL     PIC X(20).
+       01 LINHA-CAB1        PIC X(80)
+           VALUE "RELATORIO DE TURMA - SITUACAO FINAL DOS ALUNOS".
+       01 LINHA-CAB2        PIC X(80)
+           VALUE "RM    NOME                          MEDIA  SITUACAO".
+       01 LINHA-SIT         PIC X(80).
+       01 LINHA-DET.
+                03 LD-RM       PIC ZZZZ9.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-NOME     PIC X(35).
+                03 FILLER      PIC X(02) VALUE SPACES.
+                03 LD-MEDIA    PIC Z9,99.
+                03 FILLER      PIC X(03) VALUE SPACES.
+                03 LD-SIT      PIC X(20).
+       01 LINHA-TOTGRUPO.
+                03 FILLER      PIC X(19)
+                    VALUE "TOTAL DA SITUACAO: ".
+                03 LT-SIT      PIC X(20).
+                03 FILLER      PIC X(05) VALUE SPACES.
+                03 LT-CONT     PIC ZZZZ9.
+       01 LINHA-TOTGERAL.
+                03 FILLER      PIC X(25)
+                    VALUE "TOTAL GERAL DE ALUNOS: ".
+                03 LG-CONT     PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           SORT WORK-FILE
+                ON ASCENDING KEY WK-SITUACAO WK-RM
+                INPUT PROCEDURE  IS LE-CADNOTA THRU LE-CADNOTA-FIM
+                OUTPUT PROCEDURE IS IMPRIME THRU IMPRIME-FIM
+           STOP RUN.
+      *
+      *****************************************
+      * LEITURA DO CADNOTA.DAT E GRAVACAO NO   *
+      * ARQUIVO DE TRABALHO PARA ORDENACAO     *
+      *****************************************
+       LE-CADNOTA.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              GO TO LE-CADNOTA-FIM.
+       LE-CADNOTA-010.
+           READ CADNOTA NEXT RECORD
+              AT END
+                 MOVE "S" TO W-FIM-CADNOTA
+                 GO TO LE-CADNOTA-FIM
+              NOT AT END
+                 IF SIT-EXCLUIDO
+                    GO TO LE-CADNOTA-010
+                 END-IF
+                 COMPUTE MEDIA = (NOTA1 + NOTA2) / 2
+                 PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+                 IF (SITUACAOFINAL = "RECUP. NOTAS" OR "REPROVADO")
+                    AND NOTAREC > ZEROS
+                    COMPUTE MEDIA = ((NOTA1 + NOTA2) / 2 + NOTAREC) / 2
+                    PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+                 END-IF
+                 MOVE SITUACAOFINAL TO WK-SITUACAO
+                 MOVE RM            TO WK-RM
+                 MOVE NOME          TO WK-NOME
+                 MOVE MEDIA         TO WK-MEDIA
+                 RELEASE WORK-REC
+                 GO TO LE-CADNOTA-010.
+       LE-CADNOTA-FIM.
+           CLOSE CADNOTA.
+      *
+      *****************************************
+      * IMPRESSAO DO RELATORIO JA ORDENADO     *
+      *****************************************
+       IMPRIME.
+           OPEN OUTPUT RELATORIO
+           MOVE LINHA-CAB1 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LINHA-CAB2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       IMPRIME-010.
+           RETURN WORK-FILE
+              AT END
+                 MOVE "S" TO W-FIM-WORK
+                 GO TO IMPRIME-020
+              NOT AT END
+                 NEXT SENTENCE.
+           IF WK-SITUACAO NOT = W-SIT-ANTERIOR
+              IF W-SIT-ANTERIOR NOT = SPACES
+                 PERFORM IMPRIME-TOTAL-GRUPO.
+           IF WK-SITUACAO NOT = W-SIT-ANTERIOR
+              MOVE SPACES TO LINHA-SIT
+              MOVE WK-SITUACAO TO LINHA-SIT
+              WRITE LINHA-REL FROM LINHA-SIT
+              MOVE WK-SITUACAO TO W-SIT-ANTERIOR
+              MOVE ZEROS TO W-CONT-GRUPO.
+           MOVE WK-RM     TO LD-RM
+           MOVE WK-NOME   TO LD-NOME
+           MOVE WK-MEDIA  TO LD-MEDIA
+           MOVE WK-SITUACAO TO LD-SIT
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-CONT-GRUPO
+           ADD 1 TO W-CONT-GERAL
+           GO TO IMPRIME-010.
+       IMPRIME-020.
+           IF W-SIT-ANTERIOR NOT = SPACES
+              PERFORM IMPRIME-TOTAL-GRUPO.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-CONT-GERAL TO LG-CONT
+           WRITE LINHA-REL FROM LINHA-TOTGERAL.
+       IMPRIME-FIM.
+           CLOSE RELATORIO.
+      *
+       IMPRIME-TOTAL-GRUPO.
+           MOVE W-SIT-ANTERIOR TO LT-SIT
+           MOVE W-CONT-GRUPO   TO LT-CONT
+           WRITE LINHA-REL FROM LINHA-TOTGRUPO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+      *
+       COPY SITUACLC.
