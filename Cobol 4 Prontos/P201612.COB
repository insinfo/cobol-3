@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. P201612.
+       PROGRAM-ID. P201613.
        AUTHOR. MATEUS.	
       **************************************
       * MANUTENCAO DO CADASTRO DE NOTAS DE ALUNOS *
@@ -14,7 +14,7 @@
        SELECT CADNOTA ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS RM
+                    RECORD KEY   IS CHAVE-NOTA
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                WITH DUPLICATES.
@@ -26,25 +26,11 @@
        FD CADNOTA
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADNOTA.DAT".
-       01 REGNOTA.
-                03 RM             PIC 9(05).
-                03 NOME           PIC X(35).
-                03 SEXO           PIC X(01).
-                03 DATANASCIMENTO.
-                   05 DIA     PIC 9(02).
-                   05 MES     PIC 9(02).
-                   05 ANO     PIC 9(02).
-                03 NOTAS.
-                   05 NOTA1     PIC 9(02)V99.
-                   05 NOTA2     PIC 9(02)V99.
-                03 FALTAS.
-                   05 FALTAS1     PIC 9(02).
-                   05 FALTAS2     PIC 9(02).
-                03 FILLER         PIC X(40).
+           COPY NOTAREC.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL            PIC 9(01) VALUE ZEROS.
-       77 W-CONT           PIC 9(06) VALUE ZEROS.
+       77 W-TECLA           PIC X(01) VALUE SPACE.
        77 W-OPCAO          PIC X(01) VALUE SPACES.
        77 ST-ERRO          PIC X(02) VALUE "00".
        77 W-ACT            PIC 9(02) VALUE ZEROS.
@@ -55,16 +41,33 @@
            03 BARRADDMM    PIC X(01) VALUE "/".
            03 MESMASC      PIC 9(02).
            03 BARRAMMAA    PIC X(01) VALUE "/".
-           03 ANOMASC      PIC 9(02).
+           03 ANOMASC      PIC 9(04).
        01 MEDIA            PIC Z9,99.
        01 VALIDACAO499     PIC Z9,99.
        01 TOTALFALTAS      PIC 9(02).
        01 SEXOINTEIRO      PIC X(09).
        01 SITUACAOFINAL    PIC X(20).
+       77 W-OPERADOR       PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA   PIC X(08) VALUE "P201613".
+       77 W-AUD-ACAO       PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE      PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES      PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS     PIC X(200) VALUE SPACES.
       *-----------------------------------------------------------------
 
        PROCEDURE DIVISION.
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: ".
+       INC-SIGNON1.
+                ACCEPT (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON1.
       *
        INC-OP0.
            OPEN I-O CADNOTA
@@ -82,11 +85,14 @@
                    ELSE
                       NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO RM.
-                MOVE SPACES TO NOME SEXO.
+                MOVE ZEROS  TO RM NOTAREC ANOLETIVO.
+                MOVE SPACES TO NOME SEXO TURMA.
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE NOTAS"
                 DISPLAY  (04, 01) "RM: "
+                DISPLAY  (04, 20) "TURMA: "
+                DISPLAY  (04, 45) "ANO LETIVO: "
                 DISPLAY  (05, 01) "NOME: "
                 DISPLAY  (06, 01) "SEXO: "
                 DISPLAY  (07, 01) "DATA DE NASCIMENTO: " 
@@ -96,7 +102,8 @@
                 DISPLAY  (10, 01) "FALTAS1: "
                 DISPLAY  (11, 01) "FALTAS2: "
                 DISPLAY  (11, 20) "TOTAL FALTAS: "
-                DISPLAY  (13, 30) "SITUACAOFINAL: ".
+                DISPLAY  (13, 30) "SITUACAOFINAL: "
+                DISPLAY  (14, 01) "NOTA RECUPERACAO: ".
        INC-002.
                 ACCEPT  (04, 05) RM
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -108,12 +115,30 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE ZEROS TO RM
                    GO TO INC-002.
+       INC-002A.
+                ACCEPT (04, 27) TURMA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF TURMA = SPACES
+                   MOVE "*** TURMA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002A.
+       INC-002B.
+                ACCEPT (04, 57) ANOLETIVO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002A.
+                IF ANOLETIVO = ZEROS
+                   MOVE "*** ANO LETIVO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002B.
        LER-NOTAS.
                 MOVE 0 TO W-SEL
                 READ CADNOTA
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
                       DISPLAY  (04, 05) RM
+                      DISPLAY  (04, 27) TURMA
+                      DISPLAY  (04, 57) ANOLETIVO
                       DISPLAY  (05, 07) NOME
                       DISPLAY  (06, 07) SEXO
                       DISPLAY  (07, 21) DATANASCIMENTO
@@ -124,6 +149,8 @@
                       DISPLAY  (11, 15) FALTAS2
                       DISPLAY  (11, 35) TOTALFALTAS
                       DISPLAY  (13, 51) SITUACAOFINAL
+                      DISPLAY  (14, 20) NOTAREC
+                      MOVE REGNOTA TO W-AUD-ANTES
                       MOVE "*** RM JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -137,7 +164,7 @@
        INC-003.
                 ACCEPT (05, 07) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = 02 GO TO INC-002B.
                 IF NOME = SPACES
                    MOVE "*** NOME INVALIDO ***" TO MENS
                    MOVE SPACES TO NOME
@@ -204,21 +231,32 @@
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
        INC-010.
-               COMPUTE VALIDACAO499 = (4,99 + 4,99) / 2.
-               IF MEDIA > VALIDACAO499 
-                  IF TOTALFALTAS < 20
-                    MOVE "APROVADO" TO SITUACAOFINAL
-                    DISPLAY (13, 51) SITUACAOFINAL
-                  ELSE
-                    MOVE "REPOSICAO AULAS" TO SITUACAOFINAL
-                    DISPLAY (13, 51) SITUACAOFINAL
-               ELSE
-                  IF TOTALFALTAS < 20
-                    MOVE "RECUP. NOTAS" TO SITUACAOFINAL
-                    DISPLAY (13, 51) SITUACAOFINAL
-                  ELSE
-                    MOVE "REPROVADO" TO SITUACAOFINAL
-                    DISPLAY (13, 51) SITUACAOFINAL.
+               PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+               DISPLAY (13, 51) SITUACAOFINAL
+               IF SITUACAOFINAL = "RECUP. NOTAS"
+                  OR SITUACAOFINAL = "REPROVADO"
+                  GO TO INC-010A.
+               GO TO INC-OPC.
+       INC-010A.
+               DISPLAY (14, 20) NOTAREC.
+       INC-010B.
+               ACCEPT (14, 20) NOTAREC
+               IF NOTAREC > 10
+                  MOVE "*** NOTA INVALIDA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-010B.
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02 GO TO INC-009.
+               IF (SITUACAOFINAL = "RECUP. NOTAS" OR "REPROVADO")
+                  AND NOTAREC > ZEROS
+                  COMPUTE MEDIA = ((NOTA1 + NOTA2) / 2 + NOTAREC) / 2
+                  DISPLAY (09, 28) MEDIA
+                  PERFORM CALC-SITUACAO THRU CALC-SITUACAO-FIM
+                  DISPLAY (13, 51) SITUACAOFINAL.
+
+                      IF W-SEL = 1
+
+                              GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -237,11 +275,18 @@
        INC-WR1.
                 WRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CHAVE-NOTA TO W-AUD-CHAVE
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGNOTA TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
                 IF ST-ERRO = "22"
-                      MOVE "*** CEP JA EXISTE ***       " TO MENS
+                      MOVE "*** RM JA EXISTE NESTA TURMA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
@@ -281,8 +326,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADNOTA RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGNOTA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CHAVE-NOTA TO W-AUD-CHAVE
+                   MOVE REGNOTA TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -306,6 +358,12 @@
        ALT-RW1.
                 REWRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CHAVE-NOTA TO W-AUD-CHAVE
+                   MOVE REGNOTA TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -331,15 +389,13 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
+           COPY SITUACLC.
