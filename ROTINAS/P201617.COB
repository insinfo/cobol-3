@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201617.
+       AUTHOR. LEANDRO.
+      ****************************************************
+      * BUSCA DA DENOMINACAO NO CADCENTROCUSTO.DAT A      *
+      * PARTIR DO CODIGO. CHAMADO POR FP201611 PARA NAO   *
+      * MAIS DEPENDER DA LISTA DE CENTROS DE CUSTO FIXA   *
+      * NO PROGRAMA.                                      *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCENTROCUSTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCENTROCUSTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCENTROCUSTO.DAT".
+           COPY CENTROREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CODIGO         PIC 9(01).
+       01 LK-DENOMINACAO    PIC X(30).
+       01 LK-ACHOU          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CODIGO LK-DENOMINACAO LK-ACHOU.
+       BUSCA-001.
+                MOVE "N" TO LK-ACHOU
+                MOVE SPACES TO LK-DENOMINACAO
+                OPEN INPUT CADCENTROCUSTO
+                IF ST-ERRO NOT = "00"
+                   GO TO BUSCA-FIM.
+                MOVE LK-CODIGO TO CODIGO
+                READ CADCENTROCUSTO
+                IF ST-ERRO = "00"
+                   MOVE DENOMINACAO TO LK-DENOMINACAO
+                   MOVE "S"         TO LK-ACHOU.
+       BUSCA-CLOSE.
+                CLOSE CADCENTROCUSTO.
+       BUSCA-FIM.
+                EXIT PROGRAM.
