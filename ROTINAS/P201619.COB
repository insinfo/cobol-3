@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201619.
+       AUTHOR. GILLIARD.
+      ****************************************************
+      * BUSCA DA DENOMINACAO NO CADNIVEL.DAT A PARTIR DO  *
+      * CODIGO. CHAMADO POR FP201612 PARA NAO MAIS         *
+      * DEPENDER DA TABELA TABCCA FIXA NO PROGRAMA.        *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNIVEL ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNIVEL
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNIVEL.DAT".
+           COPY NIVELREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CODIGO         PIC 9(01).
+       01 LK-DENOMINACAO    PIC X(25).
+       01 LK-ACHOU          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CODIGO LK-DENOMINACAO LK-ACHOU.
+       BUSCA-001.
+                MOVE "N" TO LK-ACHOU
+                MOVE SPACES TO LK-DENOMINACAO
+                OPEN INPUT CADNIVEL
+                IF ST-ERRO NOT = "00"
+                   GO TO BUSCA-FIM.
+                MOVE LK-CODIGO TO CODIGO
+                READ CADNIVEL
+                IF ST-ERRO = "00"
+                   MOVE DENOMINACAO TO LK-DENOMINACAO
+                   MOVE "S"         TO LK-ACHOU.
+       BUSCA-CLOSE.
+                CLOSE CADNIVEL.
+       BUSCA-FIM.
+                EXIT PROGRAM.
