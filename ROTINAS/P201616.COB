@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201616.
+       AUTHOR. MATEUS.
+      **************************************************
+      * BUSCA DE ENDERECO NO CADCEP.DAT A PARTIR DO CEP *
+      * CHAMADO POR FPP001 E FPP002 PARA PREENCHER O    *
+      * ENDERECO AUTOMATICAMENTE QUANDO O CEP JA ESTA   *
+      * CADASTRADO.                                     *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS LOGRAD
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CEPREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CEP.
+                03 LK-CEP1      PIC 9(05).
+                03 LK-CEP2      PIC 9(03).
+       01 LK-LOGRAD         PIC X(30).
+       01 LK-BAIRRO         PIC X(20).
+       01 LK-CIDADE         PIC X(20).
+       01 LK-UF             PIC X(02).
+       01 LK-ACHOU          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CEP LK-LOGRAD LK-BAIRRO LK-CIDADE
+                                LK-UF LK-ACHOU.
+       BUSCA-001.
+                MOVE "N" TO LK-ACHOU
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   GO TO BUSCA-FIM.
+                MOVE LK-CEP TO CEP
+                READ CADCEP
+                IF ST-ERRO = "00" AND SIT-ATIVO
+                   MOVE LOGRAD  TO LK-LOGRAD
+                   MOVE BAIRRO  TO LK-BAIRRO
+                   MOVE CIDADE  TO LK-CIDADE
+                   MOVE UF      TO LK-UF
+                   MOVE "S"     TO LK-ACHOU.
+       BUSCA-CLOSE.
+                CLOSE CADCEP.
+       BUSCA-FIM.
+                EXIT PROGRAM.
