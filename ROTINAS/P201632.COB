@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201632.
+       AUTHOR. LEANDRO.
+      ****************************************************
+      * BUSCA DA DENOMINACAO NO CADEPTO.DAT A PARTIR DO   *
+      * CODIGO DO DEPARTAMENTO. CHAMADO POR FP201612 PARA *
+      * VALIDAR O CODIGO-DEPTO INFORMADO NO CADASTRO DE   *
+      * CARGOS CONTRA O CADEPTO, DA MESMA FORMA QUE        *
+      * P201619 JA VALIDA O NIVELESCOLARIDADE CONTRA O    *
+      * CADNIVEL.                                          *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(15).
+                03 CENTROCUSTO   PIC 9(1).
+                03 SIT-REGISTRO  PIC X(01) VALUE "A".
+                   88 SIT-ATIVO     VALUE "A".
+                   88 SIT-EXCLUIDO  VALUE "E".
+                03 FILLER        PIC X(39).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CODIGO         PIC 9(03).
+       01 LK-DENOMINACAO    PIC X(15).
+       01 LK-ACHOU          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CODIGO LK-DENOMINACAO LK-ACHOU.
+       BUSCA-001.
+                MOVE "N" TO LK-ACHOU
+                MOVE SPACES TO LK-DENOMINACAO
+                OPEN INPUT CADEPTO
+                IF ST-ERRO NOT = "00"
+                   GO TO BUSCA-FIM.
+                MOVE LK-CODIGO TO CODIGO
+                READ CADEPTO
+                IF ST-ERRO = "00" AND SIT-ATIVO
+                   MOVE DENOMINACAO TO LK-DENOMINACAO
+                   MOVE "S"         TO LK-ACHOU.
+       BUSCA-CLOSE.
+                CLOSE CADEPTO.
+       BUSCA-FIM.
+                EXIT PROGRAM.
