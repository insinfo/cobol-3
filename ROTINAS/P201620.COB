@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201620.
+       AUTHOR. LEANDRO.
+      ****************************************************
+      * BUSCA DA DENOMINACAO NO CADTIPOAMIGO.DAT A PARTIR *
+      * DO CODIGO. CHAMADO POR FPP001 PARA VALIDAR O      *
+      * TIPO DE AMIGO DIGITADO NA INC-015.                *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADTIPOAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADTIPOAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADTIPOAMIGO.DAT".
+           COPY TIPOAMIGOREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-CODIGO         PIC 9(01).
+       01 LK-DENOMINACAO    PIC X(25).
+       01 LK-ACHOU          PIC X(01).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CODIGO LK-DENOMINACAO LK-ACHOU.
+       BUSCA-001.
+                MOVE "N" TO LK-ACHOU
+                MOVE SPACES TO LK-DENOMINACAO
+                OPEN INPUT CADTIPOAMIGO
+                IF ST-ERRO NOT = "00"
+                   GO TO BUSCA-FIM.
+                MOVE LK-CODIGO TO CODIGO
+                READ CADTIPOAMIGO
+                IF ST-ERRO = "00"
+                   MOVE DENOMINACAO TO LK-DENOMINACAO
+                   MOVE "S"         TO LK-ACHOU.
+       BUSCA-CLOSE.
+                CLOSE CADTIPOAMIGO.
+       BUSCA-FIM.
+                EXIT PROGRAM.
