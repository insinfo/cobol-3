@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201622.
+       AUTHOR. LEANDRO.
+      **************************************************
+      * GRAVA UMA LINHA NO AUDITORIA.DAT COM DATA/HORA, *
+      * OPERADOR, PROGRAMA, ACAO, CHAVE E OS VALORES    *
+      * ANTES/DEPOIS DO REGISTRO. CHAMADO POR CADA      *
+      * CADASTRO LOGO APOS UMA GRAVACAO/ALTERACAO/       *
+      * EXCLUSAO COM SUCESSO (INC-WR1/ALT-RW1/EXC-DL1). *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITORIA
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "AUDITORIA.DAT".
+           COPY AUDITREC.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-HOJE.
+                03 W-ANO-ATUAL     PIC 9(04).
+                03 W-MES-ATUAL     PIC 9(02).
+                03 W-DIA-ATUAL     PIC 9(02).
+       01 W-AGORA.
+                03 W-HH-ATUAL      PIC 9(02).
+                03 W-MM-ATUAL      PIC 9(02).
+                03 W-SS-ATUAL      PIC 9(02).
+                03 W-CS-ATUAL      PIC 9(02).
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-PROGRAMA       PIC X(08).
+       01 LK-OPERADOR       PIC X(08).
+       01 LK-ACAO           PIC X(10).
+       01 LK-CHAVE          PIC X(20).
+       01 LK-ANTES          PIC X(200).
+       01 LK-DEPOIS         PIC X(200).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-OPERADOR LK-ACAO
+                                LK-CHAVE LK-ANTES LK-DEPOIS.
+       GRAVA-OP0.
+                OPEN EXTEND AUDITORIA
+                IF ST-ERRO = "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA.
+                IF ST-ERRO NOT = "00"
+                   GO TO GRAVA-FIM.
+       GRAVA-001.
+                ACCEPT W-HOJE  FROM DATE YYYYMMDD
+                ACCEPT W-AGORA FROM TIME
+                MOVE W-ANO-ATUAL TO AUD-ANO
+                MOVE W-MES-ATUAL TO AUD-MES
+                MOVE W-DIA-ATUAL TO AUD-DIA
+                MOVE W-HH-ATUAL  TO AUD-HH
+                MOVE W-MM-ATUAL  TO AUD-MM
+                MOVE W-SS-ATUAL  TO AUD-SS
+                MOVE LK-PROGRAMA TO AUD-PROGRAMA
+                MOVE LK-OPERADOR TO AUD-OPERADOR
+                MOVE LK-ACAO     TO AUD-ACAO
+                MOVE LK-CHAVE    TO AUD-CHAVE
+                MOVE LK-ANTES    TO AUD-ANTES
+                MOVE LK-DEPOIS   TO AUD-DEPOIS
+                WRITE REGAUDITORIA.
+       GRAVA-CLOSE.
+                CLOSE AUDITORIA.
+       GRAVA-FIM.
+                EXIT PROGRAM.
