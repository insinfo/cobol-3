@@ -0,0 +1,56 @@
+//JANELA01 JOB (CADASTRO),'JANELA NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JANELA DE PROCESSAMENTO NOTURNO DO SISTEMA DE CADASTRO.       *
+//* RODA, NESTA ORDEM: O ROSTER DE ALUNOS (CADNOTA), AS DUAS      *
+//* ROTINAS DE RECONCILIACAO (CADEPTO E CADCEP), O REAJUSTE EM    *
+//* MASSA DO CADCARGO E O UNLOAD/BACKUP DIARIO DOS CINCO          *
+//* CADASTROS. ANTES DESTA JANELA, CADA UM DESSES PROGRAMAS ERA   *
+//* DISPARADO A MAO, UM DE CADA VEZ.                              *
+//*                                                                *
+//* PARA REINICIAR A PARTIR DE UM PASSO ESPECIFICO APOS UMA       *
+//* QUEDA, RESUBMETA COM A CLAUSULA RESTART=stepname NO CARTAO    *
+//* DE JOB (POR EXEMPLO, RESTART=STEP040 PULA OS PASSOS JA        *
+//* CONCLUIDOS E REINICIA NO REAJUSTE DO CADCARGO).                *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=P201614
+//*        RELATORIO DE TURMA (ROSTER) DO CADNOTA
+//CADNOTA  DD DSN=CADASTRO.CADNOTA.DAT,DISP=SHR
+//RELATORIO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=P201623,COND=(0,NE,STEP010)
+//*        RECONCILIACAO DE DENOMINACAO DUPLICADA NO CADEPTO
+//CADEPTO  DD DSN=CADASTRO.CADEPTO.DAT,DISP=SHR
+//RELATORIO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=P201624,COND=(0,NE,STEP020)
+//*        RECONCILIACAO DE LOGRADOURO/NUMERO DUPLICADO NO CADCEP
+//CADCEP   DD DSN=CADASTRO.CADCEP.DAT,DISP=SHR
+//RELATORIO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=P201618,COND=(0,NE,STEP030)
+//*        REAJUSTE EM MASSA DO SALARIOBASE DO CADCARGO
+//*        CARTAO DE PARAMETROS: MODO (P=PERCENTUAL, F=FIXO) E
+//*        O VALOR DO REAJUSTE, UM POR LINHA
+//CADCARGO DD DSN=CADASTRO.CADCARGO.DAT,DISP=OLD
+//RELATORIO DD SYSOUT=*
+//SYSIN    DD *
+P
+0005,00
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=P201625,COND=(0,NE,STEP040)
+//*        UNLOAD/BACKUP DIARIO DOS CINCO CADASTROS (SUFIXO AAAAMMDD)
+//CADCEP   DD DSN=CADASTRO.CADCEP.DAT,DISP=SHR
+//CADEPTO  DD DSN=CADASTRO.CADEPTO.DAT,DISP=SHR
+//CADCARGO DD DSN=CADASTRO.CADCARGO.DAT,DISP=SHR
+//CADNOTA  DD DSN=CADASTRO.CADNOTA.DAT,DISP=SHR
+//AMIGOS   DD DSN=CADASTRO.AMIGOS.DAT,DISP=SHR
+//RELATORIO DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
