@@ -85,5 +85,5 @@
                HIGHLIGHT.
            05  TTSEXO
                LINE 18  COLUMN 16  PIC X(12)
-               USING  TSEXO
+               USING  SEXOINTEIRO
                HIGHLIGHT.
