@@ -25,32 +25,41 @@
        FD CADCEP
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCEP.DAT".
-       01 REGCEP.
-                03 CEP.
-                   05 CEP1       PIC 9(05).
-                   05 CEP2       PIC 9(03).
-                03 LOGRAD        PIC X(35).
-                03 BAIRRO        PIC X(20).
-                03 CIDADE        PIC X(20).
-				03 UF          	 PIC X(02).
-				03 NUMERO      	 PIC 9(05).
-				03 FILLER        PIC X(45).
-0		
+           COPY CEPREC.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-LOGRAD-BUSCA PIC X(35) VALUE SPACES.
+       77 W-LINBR      PIC 9(02) VALUE ZEROS.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA PIC X(08) VALUE "P201612".
+       77 W-AUD-ACAO   PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE  PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES  PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS PIC X(200) VALUE SPACES.
        01 CEPX         PIC 9(08) VALUE ZEROS.
        01 MASC1        PIC 99999.999.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (10, 20) "IDENTIFICACAO DO OPERADOR"
+                DISPLAY (12, 20) "OPERADOR: ".
+       INC-SIGNON1.
+                ACCEPT (12, 31) W-OPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON1.
       *
        INC-OP0.
            OPEN I-O CADCEP
@@ -68,8 +77,9 @@
            ELSE
                NEXT SENTENCE.
        INC-001.
-                MOVE ZEROS  TO CEP
-                MOVE SPACES TO  LOGRAD BAIRRO CIDADE UF.
+                MOVE ZEROS  TO CEP NUMERO
+                MOVE SPACES TO  LOGRAD BAIRRO CIDADE UF
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE ENDERECOS SHOW"
                 DISPLAY  (04, 01) "CEP: "
@@ -103,11 +113,12 @@
 					  DISPLAY  (06, 12)	BAIRRO
 					  DISPLAY  (07, 12) CIDADE
 					  DISPLAY  (08, 12)	UF
+					  DISPLAY  (09, 12) NUMERO
+									  MOVE REGCEP TO W-AUD-ANTES
 									  MOVE "*** CEP JA CADASTRAD0 ***" TO MENS
 									  PERFORM ROT-MENS THRU ROT-MENS-FIM
 									  MOVE 1 TO W-SEL
 									  GO TO ACE-001
-					  DISPLAY  (09, 12) NUMERO
 				   ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO CADCEP"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -131,21 +142,20 @@
                 ACCEPT (08, 12) UF
                 ACCEPT W-ACT FROM ESCAPE KEY
 		IF W-ACT = 02 GO TO INC-005.
-		IF UF NOT = "SP" AND "RJ" AND "MG"
+		IF NOT UF-VALIDA
                       MOVE "*** UF INCORRETA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE SPACES TO UF
        		      DISPLAY (08, 12) UF
                       GO TO INC-006.
+       INC-008.
+                ACCEPT (09, 12) NUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
 
                       IF W-SEL = 1
 
                               GO TO ALT-OPC.
-       INC-008.
-                ACCEPT (09, 12) CIDADE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.       
-      
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
@@ -163,6 +173,13 @@
        INC-WR1.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CEP      TO W-AUD-CHAVE
+                      MOVE SPACES   TO W-AUD-ANTES
+                      MOVE REGCEP   TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -182,10 +199,11 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                     "F1=NOVO REGISTRO F2=ALTERAR F3=EXCLUIR F4=RUA"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -194,6 +212,8 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 05
+                   GO TO BRW-001.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -207,8 +227,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCEP RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CEP        TO W-AUD-CHAVE
+                   MOVE REGCEP     TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -232,6 +259,12 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CEP          TO W-AUD-CHAVE
+                   MOVE REGCEP       TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -239,6 +272,48 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * CONSULTA POR LOGRADOURO (CHAVE ALTERNATIVA) *
+      *****************************************
+      *
+       BRW-001.
+                MOVE SPACES TO W-LOGRAD-BUSCA
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 20) "CONSULTA POR LOGRADOURO"
+                DISPLAY (04, 01) "LOGRADOURO: "
+                ACCEPT (04, 13) W-LOGRAD-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                MOVE W-LOGRAD-BUSCA TO LOGRAD
+                START CADCEP KEY IS = LOGRAD
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM ENDERECO NESTA RUA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE 04 TO W-LINBR.
+       BRW-002.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO NOT = "00"
+                   GO TO BRW-FIM.
+                IF LOGRAD NOT = W-LOGRAD-BUSCA
+                   GO TO BRW-FIM.
+                IF SIT-EXCLUIDO
+                   GO TO BRW-002.
+                ADD 1 TO W-LINBR
+                IF W-LINBR > 22
+                   DISPLAY (01, 01) ERASE
+                   MOVE 04 TO W-LINBR.
+                MOVE CEP TO CEPX
+                MOVE CEPX TO MASC1
+                DISPLAY (W-LINBR, 01) MASC1
+                DISPLAY (W-LINBR, 12) BAIRRO
+                DISPLAY (W-LINBR, 33) NUMERO
+                GO TO BRW-002.
+       BRW-FIM.
+                DISPLAY (23, 12) "FIM DA LISTAGEM - ESC PARA VOLTAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                GO TO INC-001.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -257,15 +332,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
