@@ -17,7 +17,12 @@
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODIGO-DEPTO
                                WITH DUPLICATES.
+       SELECT FICHACARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-FICHA.
       *
 
       *-----------------------------------------------------------------
@@ -32,12 +37,20 @@
                 03 TIPOSALARIO       PIC X(01).
                 03 SALARIOBASE       PIC 9(06)V99.
                 03 NIVELESCOLARIDADE PIC 9(01).
-                03 FILLER            PIC X(31).
-       
+                03 SIT-REGISTRO      PIC X(01) VALUE "A".
+                   88 SIT-ATIVO         VALUE "A".
+                   88 SIT-EXCLUIDO      VALUE "E".
+                03 CODIGO-DEPTO      PIC 9(03) VALUE ZEROS.
+                03 FILLER            PIC X(27).
+       FD FICHACARGO
+               LABEL RECORD IS OMITTED
+               VALUE OF FILE-ID IS "FICHACARGO.TXT".
+       01 LINHA-FICHA                PIC X(80).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
-       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-TECLA       PIC X(01) VALUE SPACE.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
        77 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -46,23 +59,60 @@
        01 OPTTIPOSALARIO PIC X(25) VALUE SPACES.
        01 OPTNE        PIC X(25) VALUE SPACES.
        01 INDX         PIC 9(03) VALUE ZEROS.
-       01 TABCCA. 
-           03 TABCCA1      PIC X(25) VALUE "ANALFABETO               ".
-           03 TABCCA2      PIC X(25) VALUE "FUNDAMENTAL INCOMPLETO   ".
-           03 TABCCA3      PIC X(25) VALUE "FUNDAMENTAL COMPLETO     ".
-           03 TABCCA4      PIC X(25) VALUE "MEDIO INCOMPLETO         ".
-           03 TABCCA5      PIC X(25) VALUE "MEDIO COMPLETO           ".
-           03 TABCCA6      PIC X(25) VALUE "SUPERIOR INCOMPLETO      ".
-           03 TABCCA7      PIC X(25) VALUE "SUPERIOR COMPLETO        ".
-           03 TABCCA8      PIC X(25) VALUE "POS-GRADUACAO INCOMPLETA ".
-           03 TABCCA9      PIC X(25) VALUE "POS-GRADUACAO COMPLETA   ".
-       01 TABCC REDEFINES TABCCA.
-           03 TABCC1       PIC X(25) OCCURS 10 TIMES.
+       01 W-NE-ACHOU   PIC X(01) VALUE "N".
+       01 W-NE-DENOM   PIC X(25) VALUE SPACES.
+       77 W-OPERADOR   PIC X(08) VALUE SPACES.
+       77 W-AUD-PROGRAMA PIC X(08) VALUE "FP201612".
+       77 W-AUD-ACAO     PIC X(10) VALUE SPACES.
+       77 W-AUD-CHAVE    PIC X(20) VALUE SPACES.
+       77 W-AUD-ANTES    PIC X(200) VALUE SPACES.
+       77 W-AUD-DEPOIS   PIC X(200) VALUE SPACES.
+       77 ST-FICHA       PIC X(02) VALUE "00".
+       01 W-DEPTO-DENOM  PIC X(15) VALUE SPACES.
+       01 W-DEPTO-ACHOU  PIC X(01) VALUE "N".
+       01 FICHA-CAB1.
+                03 FILLER          PIC X(30) VALUE SPACES.
+                03 FILLER          PIC X(30)
+                   VALUE "FICHA DE CADASTRO DE CARGO".
+                03 FILLER          PIC X(20) VALUE SPACES.
+       01 FICHA-CAB2.
+                03 FILLER          PIC X(80) VALUE ALL "-".
+       01 FICHA-DET-CODIGO.
+                03 FILLER        PIC X(20) VALUE "CODIGO............: ".
+                03 FD-CODIGO       PIC 9(03).
+                03 FILLER          PIC X(57) VALUE SPACES.
+       01 FICHA-DET-DENOM.
+                03 FILLER        PIC X(20) VALUE "DENOMINACAO.......: ".
+                03 FD-DENOM        PIC X(15).
+                03 FILLER          PIC X(45) VALUE SPACES.
+       01 FICHA-DET-TIPOSAL.
+                03 FILLER        PIC X(20) VALUE "TIPO SALARIO......: ".
+                03 FD-TIPOSAL      PIC X(16).
+                03 FILLER          PIC X(44) VALUE SPACES.
+       01 FICHA-DET-SALBASE.
+                03 FILLER        PIC X(20) VALUE "SALARIO BASE......: ".
+                03 FD-SALBASE      PIC Z(06)9,99.
+                03 FILLER          PIC X(51) VALUE SPACES.
+       01 FICHA-DET-NIVEL.
+                03 FILLER        PIC X(20) VALUE "NIVEL ESCOLAR.....: ".
+                03 FD-NIVEL        PIC X(25).
+                03 FILLER          PIC X(35) VALUE SPACES.
       *-----------------------------------------------------------------
-      
+
        SCREEN SECTION
-       
-       
+
+
+       01  TELA-OPERADOR.
+           05  BLANK SCREEN.
+           05  LINE 10  COLUMN 20
+               VALUE  "IDENTIFICACAO DO OPERADOR".
+           05  LINE 12  COLUMN 20
+               VALUE  "OPERADOR: ".
+           05  TOPERADOR
+               LINE 12  COLUMN 31  PIC X(08)
+               USING  W-OPERADOR
+               HIGHLIGHT.
+
        01  TELACADASTROCARGOS.
            05  BLANK SCREEN.
            05  FOREGROUND-COLOR  2  BACKGROUND-COLOR 0.
@@ -78,8 +128,10 @@
                VALUE  "     TIPO SALARIO:".
            05  LINE 11  COLUMN 01 
                VALUE  "     SALARIO BASE:".
-           05  LINE 13  COLUMN 01 
+           05  LINE 13  COLUMN 01
                VALUE  "     NIVEL DE ESCOLARIDADE:".
+           05  LINE 15  COLUMN 01
+               VALUE  "     DEPARTAMENTO:".
            05  TELACODIGO
                LINE 05  COLUMN 14  PIC 9(03)
                USING  CODIGO
@@ -105,12 +157,25 @@
                USING  NIVELESCOLARIDADE
                FOREGROUND-COLOR  2  BACKGROUND-COLOR 0
                HIGHLIGHT.
+           05  TELACODIGODEPTO
+               LINE 15  COLUMN 21  PIC 9(03)
+               USING  CODIGO-DEPTO
+               FOREGROUND-COLOR  2  BACKGROUND-COLOR 0
+               HIGHLIGHT.
 
 
       *-----------------------------------------------------------------
 
        PROCEDURE DIVISION.
        INICIO.
+      *
+       INC-SIGNON.
+                DISPLAY TELA-OPERADOR
+                ACCEPT TOPERADOR
+                IF W-OPERADOR = SPACES
+                   MOVE "*** OPERADOR EM BRANCO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-SIGNON.
       *
        INC-OP0.
            OPEN I-O CADCARGO
@@ -129,8 +194,10 @@
                       NEXT SENTENCE.
 
        INC-001.
-                MOVE ZEROS TO CODIGO SALARIOBASE NIVELESCOLARIDADE.
+                MOVE ZEROS TO CODIGO SALARIOBASE NIVELESCOLARIDADE
+                               CODIGO-DEPTO.
                 MOVE SPACES TO DENOMINACAO TIPOSALARIO.
+                MOVE "A" TO SIT-REGISTRO.
                 DISPLAY TELACADASTROCARGOS.
 
        INC-002.
@@ -151,6 +218,7 @@
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
                       DISPLAY TELACADASTROCARGOS
+                      MOVE REGCARGO TO W-AUD-ANTES
                       MOVE "*** CODIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -206,16 +274,41 @@
                 IF W-ACT = 02 GO TO INC-004.
        INC-006.
                 ACCEPT TELANIVELESCOLARIDADE
-                DISPLAY (13, 31) TABCC1(NIVELESCOLARIDADE)
+                CALL "P201619" USING NIVELESCOLARIDADE W-NE-DENOM
+                                      W-NE-ACHOU
+                IF W-NE-ACHOU NOT = "S"
+                   MOVE "*** NIVEL DE ESCOLARIDADE INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO NIVELESCOLARIDADE
+                   DISPLAY TELANIVELESCOLARIDADE
+                   GO TO INC-006.
+                DISPLAY (13, 31) W-NE-DENOM
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
-                
+
+       INC-007.
+                ACCEPT TELACODIGODEPTO
+                CALL "P201632" USING CODIGO-DEPTO W-DEPTO-DENOM
+                                      W-DEPTO-ACHOU
+                IF W-DEPTO-ACHOU NOT = "S"
+                   MOVE "*** DEPARTAMENTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CODIGO-DEPTO
+                   DISPLAY TELACODIGODEPTO
+                   GO TO INC-007.
+                DISPLAY (15, 25) W-DEPTO-DENOM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+
+                      IF W-SEL = 1
+
+                              GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-007.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -228,6 +321,13 @@
        INC-WR1.
                 WRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO TO W-AUD-CHAVE
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGCARGO TO W-AUD-DEPOIS
+                      MOVE "GRAVACAO" TO W-AUD-ACAO
+                      CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                                  W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                                  W-AUD-DEPOIS
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -247,10 +347,11 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+           "F1=NOVO REGISTRO F2=ALTERAR F3=EXCLUIR F4=IMPRIMIR FICHA"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                                  AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
@@ -259,6 +360,8 @@
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 05
+                   GO TO IMP-001.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -272,8 +375,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADCARGO RECORD
-                IF ST-ERRO = "00"
+                MOVE "E" TO SIT-REGISTRO
+                REWRITE REGCARGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO W-AUD-CHAVE
+                   MOVE REGCARGO TO W-AUD-DEPOIS
+                   MOVE "EXCLUSAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -297,6 +407,12 @@
        ALT-RW1.
                 REWRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO W-AUD-CHAVE
+                   MOVE REGCARGO TO W-AUD-DEPOIS
+                   MOVE "ALTERACAO" TO W-AUD-ACAO
+                   CALL "P201622" USING W-AUD-PROGRAMA W-OPERADOR
+                               W-AUD-ACAO W-AUD-CHAVE W-AUD-ANTES
+                               W-AUD-DEPOIS
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -304,6 +420,57 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      *****************************************
+      * IMPRESSAO DA FICHA DO CARGO CORRENTE   *
+      * (CODIGO, DENOMINACAO, TIPOSALARIO,     *
+      * SALARIOBASE E NIVELESCOLARIDADE) PARA  *
+      * O PRONTUARIO DE PESSOAL                *
+      *****************************************
+       IMP-001.
+                IF TIPOSALARIO = "H"
+                   MOVE "H - HORISTA" TO FD-TIPOSAL
+                ELSE IF TIPOSALARIO = "D"
+                   MOVE "D - DIARISTA" TO FD-TIPOSAL
+                ELSE IF TIPOSALARIO = "M"
+                   MOVE "M - MENSALISTA" TO FD-TIPOSAL
+                ELSE IF TIPOSALARIO = "T"
+                   MOVE "T - TAREFEIRO" TO FD-TIPOSAL
+                ELSE IF TIPOSALARIO = "C"
+                   MOVE "C - COMISSIONADO" TO FD-TIPOSAL
+                ELSE
+                   MOVE SPACES TO FD-TIPOSAL.
+                CALL "P201619" USING NIVELESCOLARIDADE W-NE-DENOM
+                                      W-NE-ACHOU
+                MOVE W-NE-DENOM TO FD-NIVEL
+                OPEN OUTPUT FICHACARGO
+                IF ST-FICHA NOT = "00"
+                   MOVE "ERRO NA ABERTURA DA FICHA DO CARGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001.
+                MOVE FICHA-CAB1   TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE FICHA-CAB2   TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE CODIGO       TO FD-CODIGO
+                MOVE FICHA-DET-CODIGO TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE DENOMINACAO  TO FD-DENOM
+                MOVE FICHA-DET-DENOM TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE FICHA-DET-TIPOSAL TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE SALARIOBASE  TO FD-SALBASE
+                MOVE FICHA-DET-SALBASE TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE FICHA-DET-NIVEL TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                MOVE FICHA-CAB2   TO LINHA-FICHA
+                WRITE LINHA-FICHA
+                CLOSE FICHACARGO
+                MOVE "*** FICHA DO CARGO IMPRESSA ***      " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
@@ -322,15 +489,12 @@
       **********************
       *
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
+                MOVE SPACE TO W-TECLA.
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 300000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
+               ACCEPT W-TECLA WITH TIME-OUT 2
+               DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+       FIM-ROT-TEMPO.
